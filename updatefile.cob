@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. updatefile.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS IDNum
+               FILE STATUS IS WSFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       *> File Description( file Descriptor as in C)
+       FD CustomerFile.
+           COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+           COPY WSCUSTREC.
+       01 WSFoundFlag                 PIC X(01) VALUE 'N'.
+           88 WSFound                  VALUE 'Y'.
+       01 WSNewFirstName               PIC X(15).
+       01 WSNewLastName                PIC X(15).
+       01 WSProgramId                  PIC X(10) VALUE "UPDATEFILE".
+       01 WSAuditBefore                PIC X(40).
+       01 WSAuditAfter                 PIC X(40).
+       01 WSToday                     PIC 9(08).
+       01 WSFileStatus                PIC X(02).
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           DISPLAY "Customer ID to update: " WITH NO ADVANCING
+           ACCEPT IDNum
+
+           OPEN I-O CustomerFile
+           IF WSFileStatus NOT = "00"
+               PERFORM File-Error-Abend
+           END-IF
+           READ CustomerFile
+               INVALID KEY MOVE 'N' TO WSFoundFlag
+               NOT INVALID KEY MOVE 'Y' TO WSFoundFlag
+           END-READ
+
+           IF WSFound
+               STRING FirstName DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   LastName DELIMITED BY SPACE
+                   INTO WSAuditBefore
+               END-STRING
+               DISPLAY "New First Name: " WITH NO ADVANCING
+               ACCEPT WSNewFirstName
+               DISPLAY "New Last Name: " WITH NO ADVANCING
+               ACCEPT WSNewLastName
+               MOVE WSNewFirstName TO FirstName
+               MOVE WSNewLastName TO LastName
+               REWRITE CustomerRecord
+               END-REWRITE
+               IF WSFileStatus NOT = "00"
+                   PERFORM File-Error-Abend
+               END-IF
+               STRING FirstName DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   LastName DELIMITED BY SPACE
+                   INTO WSAuditAfter
+               END-STRING
+               CALL 'AUDITLOG' USING WSProgramId, "CHANGE", IDNum,
+                   WSAuditBefore, WSAuditAfter
+               ACCEPT WSToday FROM DATE YYYYMMDD
+               CALL 'HISTSNAP' USING IDNum, FirstName, LastName,
+                   CustStatus, Street, City, State, Zip,
+                   MOB, DOB, YOB, Phone, Balance, WSToday
+               DISPLAY "Customer " IDNum " updated."
+           ELSE
+               DISPLAY "Customer " IDNum " not found - "
+                   "no update made."
+           END-IF
+           CLOSE CustomerFile
+           IF WSFileStatus NOT = "00"
+               PERFORM File-Error-Abend
+           END-IF
+           GOBACK.
+
+       File-Error-Abend.
+           DISPLAY "CustomerFile I/O error - status " WSFileStatus
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
