@@ -0,0 +1,75 @@
+      *> Effective-dated version-history snapshot subroutine
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. HISTSNAP.
+      *> Appends one full effective-dated snapshot of a CustomerRecord
+      *> to CustomerHistory.dat - same OPEN EXTEND/WRITE/CLOSE shape as
+      *> RUNLOG/AUDITLOG.  appendfile.cob calls this once a new record
+      *> is added and updatefile.cob calls it once a record is
+      *> changed, so the prior row in this file is always what the
+      *> customer looked like before the newest change, letting a
+      *> later inquiry reconstruct any prior effective date.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HistoryFile ASSIGN TO "CustomerHistory.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD HistoryFile.
+       01 HistoryRecord.
+           02 HIDNum                  PIC 9(05).
+           02 HEffectiveDate           PIC 9(08).
+           02 HFirstName               PIC X(15).
+           02 HLastName                PIC X(15).
+           02 HCustStatus              PIC X(01).
+           02 HStreet                  PIC X(25).
+           02 HCity                    PIC X(15).
+           02 HState                   PIC X(02).
+           02 HZip                     PIC X(09).
+           02 HMOB                     PIC 99.
+           02 HDOB                     PIC 99.
+           02 HYOB                     PIC 9(04).
+           02 HPhone                   PIC 9(10).
+           02 HBalance                 PIC S9(07)V99.
+
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+        01 LIDNum PIC 9(05).
+        01 LFirstName PIC X(15).
+        01 LLastName PIC X(15).
+        01 LCustStatus PIC X(01).
+        01 LStreet PIC X(25).
+        01 LCity PIC X(15).
+        01 LState PIC X(02).
+        01 LZip PIC X(09).
+        01 LMOB PIC 99.
+        01 LDOB PIC 99.
+        01 LYOB PIC 9(04).
+        01 LPhone PIC 9(10).
+        01 LBalance PIC S9(07)V99.
+        01 LEffectiveDate PIC 9(08).
+
+       PROCEDURE DIVISION USING LIDNum, LFirstName, LLastName,
+               LCustStatus, LStreet, LCity, LState, LZip,
+               LMOB, LDOB, LYOB, LPhone, LBalance, LEffectiveDate.
+       HISTSNAP-Entry.
+           MOVE LIDNum TO HIDNum
+           MOVE LEffectiveDate TO HEffectiveDate
+           MOVE LFirstName TO HFirstName
+           MOVE LLastName TO HLastName
+           MOVE LCustStatus TO HCustStatus
+           MOVE LStreet TO HStreet
+           MOVE LCity TO HCity
+           MOVE LState TO HState
+           MOVE LZip TO HZip
+           MOVE LMOB TO HMOB
+           MOVE LDOB TO HDOB
+           MOVE LYOB TO HYOB
+           MOVE LPhone TO HPhone
+           MOVE LBalance TO HBalance
+           OPEN EXTEND HistoryFile
+           WRITE HistoryRecord
+           CLOSE HistoryFile
+           GOBACK.
