@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custinquire.
+      *> Prompts for a single IDNum and displays just that matching
+      *> CustomerRecord, instead of readfile.cob's whole-file dump.
+      *> Modification History:
+      *>   Added a scan of CustNotes.dat so any notes logged against
+      *>   this customer via custnoteadd.cob show up alongside their
+      *>   CustomerRecord.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS IDNum.
+           SELECT NotesFile ASSIGN TO "CustNotes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSNotesStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+           COPY CUSTREC.
+
+       FD NotesFile.
+       01 NoteRecord.
+           02 NoteIDNum                PIC 9(5).
+           02 NoteTimestamp             PIC X(08).
+           02 NoteText                  PIC X(60).
+
+       WORKING-STORAGE SECTION.
+           COPY WSCUSTREC.
+       01 WSFoundFlag                 PIC X(01) VALUE 'N'.
+           88 WSFound                  VALUE 'Y'.
+       01 WSBalanceEdit                PIC $$,$$$,$$9.99.
+       01 WSStatusWord                 PIC X(08).
+       01 WSNotesStatus                PIC X(02).
+       01 WSNotesEOFFlag              PIC X(01) VALUE 'N'.
+           88 WSNotesEOF               VALUE 'Y'.
+       01 WSNotesFoundFlag            PIC X(01) VALUE 'N'.
+           88 WSNotesFound             VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           DISPLAY "Customer ID: " WITH NO ADVANCING
+           ACCEPT IDNum
+
+           OPEN INPUT CustomerFile
+           READ CustomerFile
+               INVALID KEY MOVE 'N' TO WSFoundFlag
+               NOT INVALID KEY MOVE 'Y' TO WSFoundFlag
+           END-READ
+
+           IF WSFound
+               PERFORM Display-Customer
+               PERFORM Display-Notes
+           ELSE
+               DISPLAY "Customer " IDNum " not found."
+           END-IF
+           CLOSE CustomerFile
+           GOBACK.
+
+       Display-Customer.
+           EVALUATE TRUE
+               WHEN StatusActive    MOVE "ACTIVE"   TO WSStatusWord
+               WHEN StatusInactive  MOVE "INACTIVE" TO WSStatusWord
+               WHEN StatusOnHold    MOVE "ON-HOLD"  TO WSStatusWord
+               WHEN OTHER           MOVE "UNKNOWN"  TO WSStatusWord
+           END-EVALUATE
+           MOVE Balance TO WSBalanceEdit
+           DISPLAY "ID:      " IDNum
+           DISPLAY "Name:    " FirstName " " LastName
+           DISPLAY "Status:  " WSStatusWord
+           DISPLAY "Address: " Street " " City " " State " " Zip
+           DISPLAY "Phone:   " Phone
+           DISPLAY "Balance: " WSBalanceEdit
+           DISPLAY "DOB:     " MOB "/" DOB "/" YOB.
+
+       Display-Notes.
+           OPEN INPUT NotesFile
+           IF WSNotesStatus NOT = "00"
+               DISPLAY "Notes:   (none on file)"
+           ELSE
+               DISPLAY "Notes:"
+               PERFORM Read-Note
+               PERFORM Scan-One-Note UNTIL WSNotesEOF
+               IF NOT WSNotesFound
+                   DISPLAY "  (no notes for this customer)"
+               END-IF
+               CLOSE NotesFile
+           END-IF.
+
+       Scan-One-Note.
+           IF NoteIDNum = IDNum
+               SET WSNotesFound TO TRUE
+               DISPLAY "  " NoteTimestamp " " NoteText
+           END-IF
+           PERFORM Read-Note.
+
+       Read-Note.
+           READ NotesFile
+               AT END SET WSNotesEOF TO TRUE
+           END-READ.
