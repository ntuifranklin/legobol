@@ -0,0 +1,22 @@
+      *> Name-formatting subroutine
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. NAMEFMT.
+      *> Pulls strings.cob's STRING ... DELIMITED BY SIZE INTO FLName
+      *> logic out into a callable routine that combines a
+      *> CustomerRecord FirstName/LastName into one printable name
+      *> field for mailing labels and report headings.
+       DATA DIVISION.
+       LINKAGE SECTION.
+        01 LFirstName PIC X(15).
+        01 LLastName PIC X(15).
+        01 LFullName PIC X(31).
+
+       PROCEDURE DIVISION USING LFirstName, LLastName, LFullName.
+       NAMEFMT-Entry.
+           MOVE SPACES TO LFullName
+           STRING LFirstName DELIMITED BY SPACE
+               SPACE
+               LLastName DELIMITED BY SPACE
+               INTO LFullName
+           END-STRING
+           GOBACK.
