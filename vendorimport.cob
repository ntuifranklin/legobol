@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vendorimport.
+      *> Inbound interface - maps the partner system's own customer
+      *> extract layout (their field order, their status words, their
+      *> dashed phone format) into our CustomerRecord layout before
+      *> writing to Customer.dat.  loadfile.cob/legacyload.cob import
+      *> our own vendor's delimited feeds; this one is for the
+      *> different fixed-width layout the partner sends.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS IDNum.
+           SELECT VendorExtractFile ASSIGN TO "VendorExtract.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+           COPY CUSTREC.
+
+      *> Partner's own fixed-width layout - not ours.
+       FD VendorExtractFile.
+       01 VendorExtractRecord.
+           02 VE-IDNum                PIC 9(05).
+           02 VE-LastName              PIC X(15).
+           02 VE-FirstName             PIC X(15).
+           02 VE-StatusWord            PIC X(08).
+           02 VE-Street                PIC X(25).
+           02 VE-City                  PIC X(15).
+           02 VE-State                 PIC X(02).
+           02 VE-Zip                   PIC X(09).
+           02 VE-Phone                 PIC X(12).
+
+       WORKING-STORAGE SECTION.
+           COPY WSCUSTREC.
+       01 WSEOF                       PIC X(01) VALUE 'N'.
+       01 WSAreaCode                   PIC X(03).
+       01 WSExchange                   PIC X(03).
+       01 WSLocalNum                   PIC X(04).
+       01 WSPhoneDigits                PIC X(10).
+       01 WSLoadedCount                PIC 9(05) VALUE 0.
+       01 WSRejectCount                PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           OPEN I-O CustomerFile
+           OPEN INPUT VendorExtractFile
+           PERFORM UNTIL WSEOF = 'Y'
+               READ VendorExtractFile
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END PERFORM Map-One-Customer
+               END-READ
+           END-PERFORM
+           CLOSE VendorExtractFile
+           CLOSE CustomerFile
+           DISPLAY "Vendor records loaded:   " WSLoadedCount
+           DISPLAY "Vendor records rejected: " WSRejectCount
+           GOBACK.
+
+       Map-One-Customer.
+           INITIALIZE CustomerRecord
+           MOVE VE-IDNum TO IDNum
+           MOVE VE-FirstName TO FirstName
+           MOVE VE-LastName TO LastName
+           EVALUATE VE-StatusWord
+               WHEN "ACTIVE"          SET StatusActive TO TRUE
+               WHEN "INACTIVE"        SET StatusInactive TO TRUE
+               WHEN "ON-HOLD"         SET StatusOnHold TO TRUE
+               WHEN OTHER             SET StatusActive TO TRUE
+           END-EVALUATE
+           MOVE VE-Street TO Street
+           MOVE VE-City TO City
+           MOVE VE-State TO State
+           MOVE VE-Zip TO Zip
+           UNSTRING VE-Phone DELIMITED BY "-"
+               INTO WSAreaCode, WSExchange, WSLocalNum
+           END-UNSTRING
+           STRING WSAreaCode DELIMITED BY SIZE
+               WSExchange DELIMITED BY SIZE
+               WSLocalNum DELIMITED BY SIZE
+               INTO WSPhoneDigits
+           END-STRING
+           MOVE WSPhoneDigits TO Phone
+           SET IsNotDeleted TO TRUE
+           WRITE CustomerRecord
+               INVALID KEY
+                   ADD 1 TO WSRejectCount
+                   DISPLAY "Rejected duplicate IDNum " IDNum
+               NOT INVALID KEY
+                   ADD 1 TO WSLoadedCount
+           END-WRITE.
