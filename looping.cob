@@ -1,33 +1,77 @@
-       *> Looping
+      *> Looping
        IDENTIFICATION DIVISION.
            PROGRAM-ID. looping.
            AUTHOR. Franklin Nkokam Ngongang.
            DATE-WRITTEN. November 15th 2024 @ 10:16 am.
+      *> Modification History:
+      *>   ForLoop's artificial Ind/MAXIMUM counter and GO TO were
+      *>   replaced with a real CustomerFile-driven main loop - the
+      *>   template new batch programs should copy from now, not the
+      *>   old counter/GO TO pattern.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS IDNum.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+           COPY CUSTREC.
+
        WORKING-STORAGE SECTION.
+           COPY WSCUSTREC.
        01 Ind PIC 9(1) VALUE 0.
        01 MAXIMUM PIC 9(1) VALUE 8.
-       01 TAB-CHAR PIC X(2) VALUE X'05'. 
+       01 TAB-CHAR PIC X(2) VALUE X'05'.
+       01 WSEOF PIC X(01) VALUE 'N'.
+
+       *> Report pagination controls, same as readfile.cob's listing
+       01 WSLinesPerPage              PIC 9(3) VALUE 60.
+       01 WSLineCount                 PIC 9(3) VALUE 0.
+       01 WSPageCount                 PIC 9(3) VALUE 0.
+       01 WSPageNumEdit                PIC ZZ9.
 
        PROCEDURE DIVISION.
            DISPLAY "Running OutPutdata"
            PERFORM OUtPutData WITH TEST AFTER UNTIL  Ind > MAXIMUM
            DISPLAY "Running ForLoop"
-           GO TO ForLoop.
-    
+           PERFORM Process-Customer-Records
+           STOP RUN.
+
        OutPutData.
            DISPLAY TAB-CHAR "Inside OutPutdata"
            DISPLAY Ind.
            ADD 1 TO Ind.
 
-       ForLoop.
-           DISPLAY TAB-CHAR "Inside ForLoop"
-           PERFORM OutPutData2 VARYING Ind FROM 0 BY 
-           1 UNTIL Ind=MAXIMUM
-
-           STOP RUN.
+       Process-Customer-Records.
+           OPEN INPUT CustomerFile
+           PERFORM UNTIL WSEOF = 'Y'
+               READ CustomerFile INTO WSCustomerRecord
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END PERFORM OutPutData2
+               END-READ
+           END-PERFORM
+           CLOSE CustomerFile.
 
        OutPutData2.
-           DISPLAY TAB-CHAR "Inside OutPutdata2"
-           DISPLAY Ind.
\ No newline at end of file
+           IF WSLineCount = 0 OR WSLineCount >= WSLinesPerPage
+               PERFORM Print-ForLoop-Header
+           END-IF
+           DISPLAY TAB-CHAR "Inside ForLoop " WSIDNum " "
+               WSFirstName " " WSLastName
+           ADD 1 TO WSLineCount.
+
+       Print-ForLoop-Header.
+           ADD 1 TO WSPageCount
+           MOVE WSPageCount TO WSPageNumEdit
+           IF WSPageCount > 1
+               DISPLAY " "
+           END-IF
+           DISPLAY "ForLoop Customer Listing" "          PAGE "
+               WSPageNumEdit
+           DISPLAY "ID NUM   FIRST NAME       LAST NAME"
+           DISPLAY "-----------------------------------"
+           MOVE 0 TO WSLineCount.
