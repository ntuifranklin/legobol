@@ -0,0 +1,38 @@
+      *> Append-a-customer-note subroutine
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. CUSTNOTE.
+      *> Appends one timestamped free-text note keyed on IDNum to
+      *> CustNotes.dat - same OPEN EXTEND/WRITE/CLOSE-per-call shape
+      *> as AUDITLOG/HISTSNAP, so custnoteadd.cob and any other caller
+      *> never has to manage the notes file directly.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NotesFile ASSIGN TO "CustNotes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD NotesFile.
+       01 NoteRecord.
+           02 NoteIDNum                PIC 9(5).
+           02 NoteTimestamp             PIC X(08).
+           02 NoteText                  PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WSTimestamp                 PIC X(08).
+
+       LINKAGE SECTION.
+        01 LIDNum PIC 9(05).
+        01 LNoteText PIC X(60).
+
+       PROCEDURE DIVISION USING LIDNum, LNoteText.
+       CUSTNOTE-Entry.
+           ACCEPT WSTimestamp FROM DATE YYYYMMDD
+           MOVE LIDNum TO NoteIDNum
+           MOVE WSTimestamp TO NoteTimestamp
+           MOVE LNoteText TO NoteText
+           OPEN EXTEND NotesFile
+           WRITE NoteRecord
+           CLOSE NotesFile
+           GOBACK.
