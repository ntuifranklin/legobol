@@ -0,0 +1,21 @@
+      *> Address standardization subroutine
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. ADDRSTD.
+      *> CALL-based interface point standing in for an external
+      *> address-standardization service - follows subroutines.cob's
+      *> CALL 'GETSUM' USING ... pattern.  Upper-cases Street/City/
+      *> State the way a real standardization service would normalize
+      *> an address before it gets stored.
+       DATA DIVISION.
+       LINKAGE SECTION.
+        01 LStreet PIC X(25).
+        01 LCity PIC X(15).
+        01 LState PIC X(02).
+        01 LZip PIC X(09).
+
+       PROCEDURE DIVISION USING LStreet, LCity, LState, LZip.
+       ADDRSTD-Entry.
+           MOVE FUNCTION UPPER-CASE(LStreet) TO LStreet
+           MOVE FUNCTION UPPER-CASE(LCity) TO LCity
+           MOVE FUNCTION UPPER-CASE(LState) TO LState
+           GOBACK.
