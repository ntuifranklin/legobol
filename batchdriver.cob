@@ -0,0 +1,52 @@
+      *> Nightly customer update driver
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batchdriver.
+      *> CALLs loadfile and readfile in sequence as one job - load,
+      *> then report - instead of an operator running them by hand.
+      *> Modification History:
+      *>   ON EXCEPTION only catches a CALL that can't be loaded at
+      *>   all - added a RETURN-CODE check after each step so a step
+      *>   that ran but hit its own File-Error-Abend path also stops
+      *>   the job instead of letting it continue.
+      *>   Swapped the load step from writefile to loadfile - writefile
+      *>   OPENs Customer.dat OUTPUT and writes one hardcoded demo
+      *>   record, which wiped out the customer master on every run.
+      *>   loadfile OPENs I-O and adds from CustFeed.dat instead.
+      *>   Dropped the appendfile step - it prompts on the console for
+      *>   each field of a new customer, which hangs an unattended job
+      *>   waiting on input that will never come.  custmaint.cob
+      *>   remains the interactive entry point for ad hoc adds.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WSStepName                  PIC X(20).
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           MOVE "LOADFILE" TO WSStepName
+           CALL 'loadfile'
+               ON EXCEPTION PERFORM Abend-Step
+           END-CALL
+           IF RETURN-CODE NOT = 0
+               PERFORM Abend-Step
+           END-IF
+           PERFORM Show-Step-Complete
+
+           MOVE "READFILE" TO WSStepName
+           CALL 'readfile'
+               ON EXCEPTION PERFORM Abend-Step
+           END-CALL
+           IF RETURN-CODE NOT = 0
+               PERFORM Abend-Step
+           END-IF
+           PERFORM Show-Step-Complete
+
+           DISPLAY "Nightly customer update complete."
+           GOBACK.
+
+       Show-Step-Complete.
+           DISPLAY "Step " WSStepName " complete.".
+
+       Abend-Step.
+           DISPLAY "Step " WSStepName " failed - job aborted."
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
