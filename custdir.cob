@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custdir.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS IDNum.
+
+       DATA DIVISION.
+       FILE SECTION.
+       *> File Description( file Descriptor as in C)
+       FD CustomerFile.
+           COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+           COPY WSCUSTREC.
+       01 WSEOF                       PIC X(01) VALUE 'N'.
+       01 WSToday                     PIC 9(08).
+       01 WSTodayEdit                  PIC 9(02)/9(02)/9(04).
+       01 WSTotalListed                PIC 9(05) VALUE 0.
+       01 WSFullName                  PIC X(31).
+
+       *> Report pagination controls
+       01 WSLinesPerPage              PIC 9(03) VALUE 60.
+       01 WSLineCount                 PIC 9(03) VALUE 0.
+       01 WSPageCount                 PIC 9(03) VALUE 0.
+       01 WSPageNumEdit                PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           ACCEPT WSToday FROM DATE YYYYMMDD
+           MOVE WSToday(5:2) TO WSTodayEdit(1:2)
+           MOVE WSToday(7:2) TO WSTodayEdit(4:2)
+           MOVE WSToday(1:4) TO WSTodayEdit(7:4)
+
+           OPEN INPUT CustomerFile
+           PERFORM UNTIL WSEOF = 'Y'
+               READ CustomerFile INTO WSCustomerRecord
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END
+                       IF NOT WSIsDeleted
+                           PERFORM Print-Detail-Line
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CustomerFile
+
+           DISPLAY " "
+           DISPLAY "Total customers listed: " WSTotalListed
+           STOP RUN.
+
+       Print-Detail-Line.
+           IF WSLineCount = 0 OR WSLineCount >= WSLinesPerPage
+               PERFORM Print-Headers
+           END-IF
+           CALL 'NAMEFMT' USING WSFirstName, WSLastName, WSFullName
+           DISPLAY WSIDNum "  " WSFullName "  "
+               WSStreet "  " WSCity "  " WSState "  " WSZip
+           ADD 1 TO WSLineCount
+           ADD 1 TO WSTotalListed.
+
+       Print-Headers.
+           ADD 1 TO WSPageCount
+           MOVE WSPageCount TO WSPageNumEdit
+           IF WSPageCount > 1
+               DISPLAY " "
+           END-IF
+           DISPLAY "CUSTOMER DIRECTORY" "     RUN DATE: " WSTodayEdit
+               "     PAGE " WSPageNumEdit
+           DISPLAY "ID NUM  NAME                             ADDRESS"
+           DISPLAY "----------------------------------------"
+           MOVE 0 TO WSLineCount.
