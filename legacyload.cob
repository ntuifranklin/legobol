@@ -0,0 +1,71 @@
+      *> Legacy vendor-format batch load program
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. legacyload.
+      *> loadfile.cob's feed has separate FirstName/LastName fields.
+      *> This loader is for the old vendor extract format instead,
+      *> where the name arrives as one "Last, First" field, parsed
+      *> via the NAMEPARSE subroutine.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS IDNum.
+           SELECT LegacyFeedFile ASSIGN TO "LegacyFeed.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       *> File Description( file Descriptor as in C)
+       FD CustomerFile.
+           COPY CUSTREC.
+
+       FD LegacyFeedFile.
+       01 LegacyLine                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           COPY WSCUSTREC.
+       01 WSEOF                       PIC X(01) VALUE 'N'.
+       01 WSLoadedCount                PIC 9(05) VALUE 0.
+       01 WSRejectCount                PIC 9(05) VALUE 0.
+       01 WSStatusInput               PIC X(01).
+       01 WSFullNameField              PIC X(33).
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           OPEN I-O CustomerFile
+           OPEN INPUT LegacyFeedFile
+           PERFORM UNTIL WSEOF = 'Y'
+               READ LegacyFeedFile
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END PERFORM Load-One-Customer
+               END-READ
+           END-PERFORM
+           CLOSE LegacyFeedFile
+           CLOSE CustomerFile
+           DISPLAY "Customers loaded:  " WSLoadedCount
+           DISPLAY "Customers rejected: " WSRejectCount
+           GOBACK.
+
+       Load-One-Customer.
+           INITIALIZE CustomerRecord
+           UNSTRING LegacyLine DELIMITED BY "|"
+               INTO IDNum, WSFullNameField, WSStatusInput,
+                   Street, City, State, Zip
+           END-UNSTRING
+           CALL 'NAMEPARSE' USING WSFullNameField, FirstName, LastName
+           MOVE WSStatusInput TO CustStatus
+           IF NOT StatusActive AND NOT StatusInactive
+                   AND NOT StatusOnHold
+               SET StatusActive TO TRUE
+           END-IF
+           SET IsNotDeleted TO TRUE
+           WRITE CustomerRecord
+               INVALID KEY
+                   ADD 1 TO WSRejectCount
+                   DISPLAY "Rejected duplicate IDNum " IDNum
+               NOT INVALID KEY
+                   ADD 1 TO WSLoadedCount
+           END-WRITE.
