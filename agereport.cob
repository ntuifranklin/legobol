@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. agereport.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS IDNum.
+
+       DATA DIVISION.
+       FILE SECTION.
+       *> File Description( file Descriptor as in C)
+       FD CustomerFile.
+           COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+           COPY WSCUSTREC.
+       01 WSEOF                       PIC X(01) VALUE 'N'.
+       01 WSToday                     PIC 9(08).
+       01 WSTodayYYYY                 PIC 9(04).
+       01 WSAge                       PIC 9(03).
+
+       01 WSBucketUnder18              PIC 9(05) VALUE 0.
+       01 WSBucket18to34               PIC 9(05) VALUE 0.
+       01 WSBucket35to54               PIC 9(05) VALUE 0.
+       01 WSBucket55Plus               PIC 9(05) VALUE 0.
+       01 WSBucketUnknown              PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           ACCEPT WSToday FROM DATE YYYYMMDD
+           MOVE WSToday(1:4) TO WSTodayYYYY
+
+           OPEN INPUT CustomerFile
+           PERFORM UNTIL WSEOF = 'Y'
+               READ CustomerFile INTO WSCustomerRecord
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END
+                       IF NOT WSIsDeleted
+                           PERFORM Bucket-One-Customer
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CustomerFile
+
+           DISPLAY "AGE BUCKET REPORT"
+           DISPLAY "Under 18:    " WSBucketUnder18
+           DISPLAY "18 to 34:    " WSBucket18to34
+           DISPLAY "35 to 54:    " WSBucket35to54
+           DISPLAY "55 and over: " WSBucket55Plus
+           DISPLAY "Unknown DOB: " WSBucketUnknown
+           STOP RUN.
+
+       Bucket-One-Customer.
+           IF WSYOB = 0
+               ADD 1 TO WSBucketUnknown
+           ELSE
+               COMPUTE WSAge = WSTodayYYYY - WSYOB
+               EVALUATE TRUE
+                   WHEN WSAge < 18      ADD 1 TO WSBucketUnder18
+                   WHEN WSAge < 35      ADD 1 TO WSBucket18to34
+                   WHEN WSAge < 55      ADD 1 TO WSBucket35to54
+                   WHEN OTHER           ADD 1 TO WSBucket55Plus
+               END-EVALUATE
+           END-IF.
