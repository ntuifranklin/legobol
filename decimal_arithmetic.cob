@@ -1,8 +1,18 @@
-       *> Decimal Arithmetic
+      *> Decimal Arithmetic
        IDENTIFICATION DIVISION.
        PROGRAM-ID. decimal_arithmetic.
        AUTHOR. Franklin Nkokam Ngongang.
        DATE-WRITTEN. November 15th 2024 @ 10:52 AM.
+      *> Modification History:
+      *>   TaxRate and the rounded-vs-truncated choice used to both be
+      *>   baked into one COMPUTE statement.  Both are now entered per
+      *>   run instead of fixed at compile time.
+      *>   Added range checking on the Price and Tax Rate ACCEPTs so a
+      *>   blank or out-of-range entry gets re-prompted instead of
+      *>   flowing straight into the COMPUTE.
+      *>   Gave the Round/Truncate ACCEPT the same re-prompt treatment -
+      *>   anything other than R or T used to fall through to TRUNCATE
+      *>   silently instead of being caught.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        DATA DIVISION.
@@ -12,10 +22,58 @@
        01 Price PIC 9(4)V99.
        01 TaxRate PIC V999 VALUe .075.
        01 FullPrice PIC 9(4)V99.
+       01 WSRoundingChoice            PIC X(01) VALUE 'R'.
+           88 WSRoundResult            VALUE 'R'.
+           88 WSTruncateResult         VALUE 'T'.
+       01 WSPriceValidFlag            PIC X(01) VALUE 'N'.
+           88 WSPriceValid             VALUE 'Y'.
+       01 WSTaxRateValidFlag          PIC X(01) VALUE 'N'.
+           88 WSTaxRateValid           VALUE 'Y'.
+       01 WSRoundingValidFlag         PIC X(01) VALUE 'N'.
+           88 WSRoundingValid          VALUE 'Y'.
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter the Price : " WITH NO ADVANCING
-           ACCEPT Price
-           COMPUTE FullPrice ROUNDED = Price * (1.0 + TaxRate)
+           PERFORM Get-Valid-Price WITH TEST AFTER UNTIL WSPriceValid
+           PERFORM Get-Valid-Tax-Rate WITH TEST AFTER
+               UNTIL WSTaxRateValid
+           PERFORM Get-Valid-Rounding-Choice WITH TEST AFTER
+               UNTIL WSRoundingValid
+           IF WSRoundResult
+               COMPUTE FullPrice ROUNDED = Price * (1.0 + TaxRate)
+           ELSE
+               COMPUTE FullPrice = Price * (1.0 + TaxRate)
+           END-IF
            DISPLAY "Price + Tax: " FullPrice
            STOP RUN.
+
+       Get-Valid-Price.
+           DISPLAY "Enter the Price : " WITH NO ADVANCING
+           ACCEPT Price
+           MOVE "N" TO WSPriceValidFlag
+           IF Price IS NUMERIC AND Price > 0
+               MOVE "Y" TO WSPriceValidFlag
+           ELSE
+               DISPLAY "Invalid price - must be numeric and > 0."
+           END-IF.
+
+       Get-Valid-Tax-Rate.
+           DISPLAY "Enter the Tax Rate (e.g. .075) : "
+               WITH NO ADVANCING
+           ACCEPT TaxRate
+           MOVE "N" TO WSTaxRateValidFlag
+           IF TaxRate IS NUMERIC AND TaxRate < 1
+               MOVE "Y" TO WSTaxRateValidFlag
+           ELSE
+               DISPLAY "Invalid tax rate - must be numeric and < 1."
+           END-IF.
+
+       Get-Valid-Rounding-Choice.
+           DISPLAY "Round or Truncate the result (R/T) : "
+               WITH NO ADVANCING
+           ACCEPT WSRoundingChoice
+           MOVE "N" TO WSRoundingValidFlag
+           IF WSRoundResult OR WSTruncateResult
+               MOVE "Y" TO WSRoundingValidFlag
+           ELSE
+               DISPLAY "Invalid choice - must be R or T."
+           END-IF.
