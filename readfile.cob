@@ -1,39 +1,156 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. readfile.
+      *> Modification History:
+      *>   Added a checkpoint/restart capability - the last IDNum
+      *>   read is saved every WSCheckpointInterval records so a
+      *>   restarted run can START past what a prior run already
+      *>   finished instead of reprocessing the whole file.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS IDNum
+               FILE STATUS IS WSFileStatus.
+           SELECT CheckpointFile ASSIGN TO "ReadfileCkpt.dat"
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS IS SEQUENTIAL.
+               FILE STATUS IS WSCkptStatus.
 
        DATA DIVISION.
        FILE SECTION.
        *> File Description( file Descriptor as in C)
        FD CustomerFile.
-       01 CustomerRecord.
-           02 IDNum                   PIC 9(5).
-           02 CustName.
-               03 FirstName           PIC X(15).
-               03 LastName            PIC X(15).
+           COPY CUSTREC.
+
+       FD CheckpointFile.
+       01 CheckpointRecord            PIC 9(05).
 
        WORKING-STORAGE SECTION.
-       01 WSCustomerRecord.
-           02 WSIDNum                 PIC 9(5).
-           02 WSCustName.
-               03 WSFirstName         PIC X(15).
-               03 WSLastName          PIC X(15).
+           COPY WSCUSTREC.
        01 END_OF_FILE_TOKEN           PIC x(1) VALUe 'Y'.
 
        01 WSEOF PIC A(1).
+       01 WSCkptStatus                PIC X(02).
+       01 WSLastIDNum                 PIC 9(05) VALUE 0.
+       01 WSCheckpointInterval        PIC 9(03) VALUE 50.
+       01 WSRecordsSinceCkpt          PIC 9(03) VALUE 0.
+       01 WSProgramId                 PIC X(10) VALUE "READFILE".
+       01 WSRecordCount                PIC 9(07) VALUE 0.
+       01 WSFileStatus                PIC X(02).
+
+       *> Report pagination controls
+       01 WSLinesPerPage              PIC 9(3) VALUE 60.
+       01 WSLineCount                 PIC 9(3) VALUE 0.
+       01 WSPageCount                 PIC 9(3) VALUE 0.
+       01 WSPageNumEdit                PIC ZZ9.
+       01 WSStatusWord                PIC X(08).
+
+       01 DetailLine.
+           02 DL-IDNum                PIC 9(5).
+           02 FILLER                  PIC X(03) VALUE SPACES.
+           02 DL-FirstName            PIC X(15).
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 DL-LastName             PIC X(15).
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 DL-Status               PIC X(08).
 
        PROCEDURE DIVISION.
-       OPEN INPUT CustomerFile.
-           PERFORM UNTIL WSEOF='Y'
+       Main-Process.
+           CALL 'RUNLOG' USING WSProgramId, "START", WSRecordCount
+           PERFORM Read-Checkpoint
+           OPEN INPUT CustomerFile
+           IF WSFileStatus NOT = "00"
+               PERFORM File-Error-Abend
+           END-IF
+           IF WSLastIDNum > 0
+               MOVE WSLastIDNum TO IDNum
+               START CustomerFile KEY IS GREATER THAN IDNum
+                   INVALID KEY MOVE END_OF_FILE_TOKEN TO WSEOF
+               END-START
+               DISPLAY "Restarting after checkpoint - IDNum "
+                   WSLastIDNum
+           END-IF
+           PERFORM UNTIL WSEOF = 'Y'
                READ CustomerFile INTO WSCustomerRecord
                    AT END MOVE END_OF_FILE_TOKEN TO WSEOF
-                   NOT AT END DISPLAY WSCustomerRecord
+                   NOT AT END
+                       ADD 1 TO WSRecordCount
+                       IF NOT WSIsDeleted
+                           PERFORM Print-Detail-Line
+                       END-IF
+                       PERFORM Update-Checkpoint
                END-READ
+               IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+                   PERFORM File-Error-Abend
+               END-IF
            END-PERFORM
-       CLOSE CustomerFile.
-       STOP RUN.
+           CLOSE CustomerFile
+           IF WSFileStatus NOT = "00"
+               PERFORM File-Error-Abend
+           END-IF
+           PERFORM Clear-Checkpoint
+           CALL 'RUNLOG' USING WSProgramId, "END  ", WSRecordCount
+           GOBACK.
+
+       File-Error-Abend.
+           DISPLAY "CustomerFile I/O error - status " WSFileStatus
+           CALL 'RUNLOG' USING WSProgramId, "ABEND", WSRecordCount
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
+
+       Read-Checkpoint.
+           OPEN INPUT CheckpointFile
+           IF WSCkptStatus = "00"
+               READ CheckpointFile INTO WSLastIDNum
+                   AT END MOVE 0 TO WSLastIDNum
+               END-READ
+               CLOSE CheckpointFile
+           ELSE
+               MOVE 0 TO WSLastIDNum
+           END-IF.
+
+       Update-Checkpoint.
+           ADD 1 TO WSRecordsSinceCkpt
+           IF WSRecordsSinceCkpt >= WSCheckpointInterval
+               OPEN OUTPUT CheckpointFile
+               MOVE WSIDNum TO CheckpointRecord
+               WRITE CheckpointRecord
+               CLOSE CheckpointFile
+               MOVE 0 TO WSRecordsSinceCkpt
+           END-IF.
+
+       Clear-Checkpoint.
+           OPEN OUTPUT CheckpointFile
+           MOVE 0 TO CheckpointRecord
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
+
+       Print-Detail-Line.
+           IF WSLineCount = 0 OR WSLineCount >= WSLinesPerPage
+               PERFORM Print-Headers
+           END-IF
+           EVALUATE TRUE
+               WHEN WSStatusActive    MOVE "ACTIVE"   TO WSStatusWord
+               WHEN WSStatusInactive  MOVE "INACTIVE" TO WSStatusWord
+               WHEN WSStatusOnHold    MOVE "ON-HOLD"  TO WSStatusWord
+               WHEN OTHER             MOVE "UNKNOWN"  TO WSStatusWord
+           END-EVALUATE
+           MOVE WSIDNum TO DL-IDNum
+           MOVE WSFirstName TO DL-FirstName
+           MOVE WSLastName TO DL-LastName
+           MOVE WSStatusWord TO DL-Status
+           DISPLAY DetailLine
+           ADD 1 TO WSLineCount.
+
+       Print-Headers.
+           ADD 1 TO WSPageCount
+           MOVE WSPageCount TO WSPageNumEdit
+           IF WSPageCount > 1
+               DISPLAY " "
+           END-IF
+           DISPLAY "CUSTOMER LISTING" "                         PAGE "
+               WSPageNumEdit
+           DISPLAY "ID NUM   FIRST NAME       LAST NAME        STATUS"
+           DISPLAY "---------------------------------------------------"
+           MOVE 0 TO WSLineCount.
