@@ -0,0 +1,27 @@
+      *> CUSTREC.CPY
+      *> Customer master record layout - shared by every program
+      *> that opens Customer.dat.  COPY this into the FD.
+      *> See WSCUSTREC.CPY for the matching working-storage mirror.
+       01 CustomerRecord.
+           02 IDNum                   PIC 9(5).
+           02 CustName.
+               03 FirstName           PIC X(15).
+               03 LastName            PIC X(15).
+           02 CustStatus               PIC X(01) VALUE 'A'.
+               88 StatusActive         VALUE 'A'.
+               88 StatusInactive       VALUE 'I'.
+               88 StatusOnHold         VALUE 'H'.
+           02 DeleteFlag               PIC X(01) VALUE 'N'.
+               88 IsDeleted            VALUE 'Y'.
+               88 IsNotDeleted         VALUE 'N'.
+           02 CustAddress.
+               03 Street               PIC X(25).
+               03 City                 PIC X(15).
+               03 State                PIC X(02).
+               03 Zip                  PIC X(09).
+           02 DateOfBirth.
+               03 MOB                  PIC 99.
+               03 DOB                  PIC 99.
+               03 YOB                  PIC 9(4).
+           02 Phone                    PIC 9(10) VALUE 0.
+           02 Balance                  PIC S9(7)V99 VALUE 0.
