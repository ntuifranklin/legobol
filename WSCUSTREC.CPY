@@ -0,0 +1,27 @@
+      *> WSCUSTREC.CPY
+      *> Working-storage mirror of CUSTREC.CPY, WS-prefixed so it can
+      *> live alongside the FD copy of CustomerRecord in the same
+      *> program (see readfile.cob's original WSCustomerRecord).
+       01 WSCustomerRecord.
+           02 WSIDNum                 PIC 9(5).
+           02 WSCustName.
+               03 WSFirstName         PIC X(15).
+               03 WSLastName          PIC X(15).
+           02 WSCustStatus             PIC X(01).
+               88 WSStatusActive       VALUE 'A'.
+               88 WSStatusInactive     VALUE 'I'.
+               88 WSStatusOnHold       VALUE 'H'.
+           02 WSDeleteFlag             PIC X(01).
+               88 WSIsDeleted          VALUE 'Y'.
+               88 WSIsNotDeleted       VALUE 'N'.
+           02 WSCustAddress.
+               03 WSStreet             PIC X(25).
+               03 WSCity               PIC X(15).
+               03 WSState              PIC X(02).
+               03 WSZip                PIC X(09).
+           02 WSDateOfBirth.
+               03 WSMOB                PIC 99.
+               03 WSDOB                PIC 99.
+               03 WSYOB                PIC 9(4).
+           02 WSPhone                  PIC 9(10).
+           02 WSBalance                PIC S9(7)V99.
