@@ -0,0 +1,28 @@
+      *> SRTCUSTR.CPY
+      *> Sort-prefixed mirror of CUSTREC.CPY's customer record layout,
+      *> for use as the SD record description in a SORT of
+      *> Customer.dat.  Field-for-field copy of CUSTREC.CPY so the
+      *> sort key and passed-through fields line up with the FD.
+       01 SortRecord.
+           02 SortIDNum                PIC 9(5).
+           02 SortCustName.
+               03 SortFirstName       PIC X(15).
+               03 SortLastName        PIC X(15).
+           02 SortCustStatus           PIC X(01).
+               88 SortStatusActive     VALUE 'A'.
+               88 SortStatusInactive   VALUE 'I'.
+               88 SortStatusOnHold     VALUE 'H'.
+           02 SortDeleteFlag           PIC X(01).
+               88 SortIsDeleted        VALUE 'Y'.
+               88 SortIsNotDeleted     VALUE 'N'.
+           02 SortCustAddress.
+               03 SortStreet           PIC X(25).
+               03 SortCity             PIC X(15).
+               03 SortState            PIC X(02).
+               03 SortZip              PIC X(09).
+           02 SortDateOfBirth.
+               03 SortMOB              PIC 99.
+               03 SortDOB              PIC 99.
+               03 SortYOB              PIC 9(4).
+           02 SortPhone                 PIC 9(10).
+           02 SortBalance               PIC S9(7)V99.
