@@ -0,0 +1,38 @@
+      *> Month/day validation subroutine
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. DATEVAL.
+      *> Validates a month/day pair the way editdataoreditpictures.cob's
+      *> ADate PIC 99/99/9999 edit picture expects to receive one -
+      *> month 01-12, and day within the number of days that month
+      *> actually has.  Leap years are not tracked, so February is
+      *> capped at 28; appendfile.cob only uses this to keep obvious
+      *> typos like 02/30 out of DateOfBirth.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WSDaysInMonth               PIC 99.
+
+       LINKAGE SECTION.
+        01 LMonth PIC 99.
+        01 LDay PIC 99.
+        01 LValid PIC X(01).
+            88 LDateIsValid          VALUE 'Y'.
+            88 LDateIsNotValid       VALUE 'N'.
+
+       PROCEDURE DIVISION USING LMonth, LDay, LValid.
+       DATEVAL-Entry.
+           SET LDateIsNotValid TO TRUE
+           IF LMonth < 1 OR LMonth > 12
+               GOBACK
+           END-IF
+           EVALUATE LMonth
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WSDaysInMonth
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WSDaysInMonth
+               WHEN 2
+                   MOVE 28 TO WSDaysInMonth
+           END-EVALUATE
+           IF LDay >= 1 AND LDay <= WSDaysInMonth
+               SET LDateIsValid TO TRUE
+           END-IF
+           GOBACK.
