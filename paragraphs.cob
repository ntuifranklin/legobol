@@ -3,31 +3,67 @@
            PROGRAM-ID. paragraphs.
            AUTHOR. Franklin Nkokam Ngongang
            DATE-WRITTEN.November 14TH 2024 8:08 PM
+      *> Modification History:
+      *>   The SubOne/SubTwo/SubThree/SubFour PERFORM-nesting demo was
+      *>   turned into a real nightly batch driver - Initialization/
+      *>   Process-Records/Finalization with a proper 88-level
+      *>   end-of-job flag - the standard shape every new batch
+      *>   program in this system should follow.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS IDNum.
+
        DATA DIVISION.
        FILE SECTION.
+       FD CustomerFile.
+           COPY CUSTREC.
+
        WORKING-STORAGE SECTION.
+           COPY WSCUSTREC.
+       01 WSEndOfJobFlag              PIC X(01) VALUE 'N'.
+           88 WSEndOfJob               VALUE 'Y'.
+           88 WSNotEndOfJob            VALUE 'N'.
+       01 WSProgramId                  PIC X(10) VALUE "NIGHTLYRUN".
+       01 WSActiveCount                PIC 9(05) VALUE 0.
+       01 WSInactiveCount               PIC 9(05) VALUE 0.
+       01 WSOnHoldCount                 PIC 9(05) VALUE 0.
+       01 WSTotalCount                  PIC 9(05) VALUE 0.
 
        PROCEDURE DIVISION.
-       SubOne.
-           DISPLAY "In paragraph 1"
-           PERFORM SubTwo
-               DISPLAY "Returned to Paragraph 1"
-               PERFORM SubFour 2 TIMES.
-           STOP RUN.
-           
-       SubThree.
-           DISPLAY "In Paragraph 3".
-
-       SubTwo.
-           DISPLAY "In Paragraph 2"
-           PERFORM SubThree.
-           DISPLAY "Returned to Paragraph 2".
+       Main-Process.
+           PERFORM Initialization
+           PERFORM Process-Records UNTIL WSEndOfJob
+           PERFORM Finalization
+           GOBACK.
 
-       SubFour.
-           DISPLAY "Repeat"
+       Initialization.
+           CALL 'RUNLOG' USING WSProgramId, "START", WSTotalCount
+           OPEN INPUT CustomerFile
+           READ CustomerFile INTO WSCustomerRecord
+               AT END SET WSEndOfJob TO TRUE
+           END-READ.
 
-       STOP RUN.
-           
+       Process-Records.
+           ADD 1 TO WSTotalCount
+           EVALUATE TRUE
+               WHEN WSStatusActive   ADD 1 TO WSActiveCount
+               WHEN WSStatusInactive ADD 1 TO WSInactiveCount
+               WHEN WSStatusOnHold   ADD 1 TO WSOnHoldCount
+           END-EVALUATE
+           READ CustomerFile INTO WSCustomerRecord
+               AT END SET WSEndOfJob TO TRUE
+           END-READ.
 
+       Finalization.
+           CLOSE CustomerFile
+           DISPLAY "Nightly run complete."
+           DISPLAY "  Total customers:    " WSTotalCount
+           DISPLAY "  Active customers:   " WSActiveCount
+           DISPLAY "  Inactive customers: " WSInactiveCount
+           DISPLAY "  On-hold customers:  " WSOnHoldCount
+           CALL 'RUNLOG' USING WSProgramId, "END  ", WSTotalCount.
