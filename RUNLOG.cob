@@ -0,0 +1,42 @@
+      *> Shared job run log writer
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. RUNLOG.
+      *> Appends one line to RunLog.dat recording a calling program's
+      *> start/end event, so after the fact you can tell how many
+      *> records a given run touched and whether it finished clean.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RunLogFile ASSIGN TO "RunLog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RunLogFile.
+       01 RunLogRecord                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WSTimestamp                 PIC X(26).
+
+       LINKAGE SECTION.
+        01 LProgramId PIC X(10).
+        01 LEventType PIC X(05).
+        01 LRecordCount PIC 9(07).
+
+       PROCEDURE DIVISION USING LProgramId, LEventType, LRecordCount.
+       RUNLOG-Entry.
+           ACCEPT WSTimestamp FROM DATE YYYYMMDD
+           MOVE SPACES TO RunLogRecord
+           STRING LProgramId DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               LEventType DELIMITED BY SPACE
+               " TS=" DELIMITED BY SIZE
+               WSTimestamp DELIMITED BY SIZE
+               " RECS=" DELIMITED BY SIZE
+               LRecordCount DELIMITED BY SIZE
+               INTO RunLogRecord
+           END-STRING
+           OPEN EXTEND RunLogFile
+           WRITE RunLogRecord
+           CLOSE RunLogFile
+           GOBACK.
