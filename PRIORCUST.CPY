@@ -0,0 +1,30 @@
+      *> PRIORCUST.CPY
+      *> Prior-prefixed mirror of CUSTREC.CPY's customer record layout,
+      *> for use as the FD record on PriorCustomer.dat - the prior-day
+      *> snapshot of CustomerFile that custchgrpt.cob compares today's
+      *> Customer.dat against.  Field-for-field copy of CUSTREC.CPY so
+      *> the two line up for comparison (same pattern as WSCUSTREC.CPY
+      *> and SRTCUSTR.CPY).
+       01 PriorRecord.
+           02 PriorIDNum                PIC 9(5).
+           02 PriorCustName.
+               03 PriorFirstName        PIC X(15).
+               03 PriorLastName         PIC X(15).
+           02 PriorCustStatus            PIC X(01).
+               88 PriorStatusActive      VALUE 'A'.
+               88 PriorStatusInactive    VALUE 'I'.
+               88 PriorStatusOnHold      VALUE 'H'.
+           02 PriorDeleteFlag            PIC X(01).
+               88 PriorIsDeleted         VALUE 'Y'.
+               88 PriorIsNotDeleted      VALUE 'N'.
+           02 PriorCustAddress.
+               03 PriorStreet            PIC X(25).
+               03 PriorCity              PIC X(15).
+               03 PriorState             PIC X(02).
+               03 PriorZip               PIC X(09).
+           02 PriorDateOfBirth.
+               03 PriorMOB               PIC 99.
+               03 PriorDOB               PIC 99.
+               03 PriorYOB               PIC 9(4).
+           02 PriorPhone                  PIC 9(10).
+           02 PriorBalance                PIC S9(7)V99.
