@@ -0,0 +1,26 @@
+      *> Eligibility check subroutine
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. ELIGIBLE.
+      *> Pulled out of data_classification.cob's inline
+      *> "IF Age > 18" vote check so the customer maintenance
+      *> programs can run the same minimum-age rule against
+      *> CustomerFile's age instead of it only living in a
+      *> standalone terminal demo.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WSMinAge                    PIC 9(03) VALUE 18.
+
+       LINKAGE SECTION.
+        01 LAge PIC 9(03).
+        01 LEligible PIC X(01).
+            88 LIsEligible VALUE 'Y'.
+            88 LNotEligible VALUE 'N'.
+
+       PROCEDURE DIVISION USING LAge, LEligible.
+       ELIGIBLE-Entry.
+           IF LAge >= WSMinAge
+               SET LIsEligible TO TRUE
+           ELSE
+               SET LNotEligible TO TRUE
+           END-IF
+           GOBACK.
