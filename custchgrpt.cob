@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custchgrpt.
+      *> Daily change report - compares today's Customer.dat against
+      *> PriorCustomer.dat (the snapshot saved by yesterday's run of
+      *> this program) and reports adds/changes/deletes by IDNum, then
+      *> rolls today's Customer.dat forward into PriorCustomer.dat as
+      *> tomorrow's baseline. Both files are in ascending IDNum order
+      *> (CustomerFile is keyed, PriorCustomer.dat is written out in
+      *> keyed order by the prior day's run), so the comparison is a
+      *> standard ascending match-merge.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS IDNum
+               FILE STATUS IS WSFileStatus.
+           SELECT PriorCustomerFile ASSIGN TO "PriorCustomer.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSPriorStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+           COPY CUSTREC.
+
+       FD PriorCustomerFile.
+           COPY PRIORCUST.
+
+       WORKING-STORAGE SECTION.
+           COPY WSCUSTREC.
+       01 WSFileStatus                PIC X(02).
+       01 WSPriorStatus                PIC X(02).
+       01 WSPriorOpenFlag             PIC X(01) VALUE 'N'.
+           88 WSPriorWasOpen           VALUE 'Y'.
+       01 WSTodayEOFFlag              PIC X(01) VALUE 'N'.
+           88 WSTodayEOF               VALUE 'Y'.
+       01 WSPriorEOFFlag              PIC X(01) VALUE 'N'.
+           88 WSPriorEOF               VALUE 'Y'.
+       01 WSChangedFlag               PIC X(01) VALUE 'N'.
+           88 WSIsChanged              VALUE 'Y'.
+       01 WSAddCount                   PIC 9(05) VALUE 0.
+       01 WSChangeCount                PIC 9(05) VALUE 0.
+       01 WSDeleteCount                PIC 9(05) VALUE 0.
+       01 WSProgramId                  PIC X(10) VALUE "CUSTCHGRPT".
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           CALL 'RUNLOG' USING WSProgramId, "START", WSAddCount
+           DISPLAY "Customer Daily Change Report"
+           DISPLAY "----------------------------"
+           PERFORM Compare-And-Report
+           PERFORM Refresh-Snapshot
+           DISPLAY "----------------------------"
+           DISPLAY "Adds:    " WSAddCount
+           DISPLAY "Changes: " WSChangeCount
+           DISPLAY "Deletes: " WSDeleteCount
+           CALL 'RUNLOG' USING WSProgramId, "END  ", WSAddCount
+           GOBACK.
+
+       Compare-And-Report.
+           OPEN INPUT CustomerFile
+           IF WSFileStatus NOT = "00"
+               PERFORM File-Error-Abend
+           END-IF
+           OPEN INPUT PriorCustomerFile
+           IF WSPriorStatus NOT = "00"
+               DISPLAY "No prior snapshot found - treating all "
+                   "current records as additions."
+               SET WSPriorEOF TO TRUE
+           ELSE
+               SET WSPriorWasOpen TO TRUE
+               PERFORM Read-Prior
+           END-IF
+           PERFORM Read-Today
+           PERFORM Match-Merge-Records
+               UNTIL WSTodayEOF AND WSPriorEOF
+           CLOSE CustomerFile
+           IF WSPriorWasOpen
+               CLOSE PriorCustomerFile
+           END-IF.
+
+       Match-Merge-Records.
+           EVALUATE TRUE
+               WHEN WSTodayEOF
+                   DISPLAY "DEL  " PriorIDNum " " PriorFirstName
+                       " " PriorLastName
+                   ADD 1 TO WSDeleteCount
+                   PERFORM Read-Prior
+               WHEN WSPriorEOF
+                   DISPLAY "ADD  " IDNum " " FirstName " " LastName
+                   ADD 1 TO WSAddCount
+                   PERFORM Read-Today
+               WHEN IDNum < PriorIDNum
+                   DISPLAY "ADD  " IDNum " " FirstName " " LastName
+                   ADD 1 TO WSAddCount
+                   PERFORM Read-Today
+               WHEN IDNum > PriorIDNum
+                   DISPLAY "DEL  " PriorIDNum " " PriorFirstName
+                       " " PriorLastName
+                   ADD 1 TO WSDeleteCount
+                   PERFORM Read-Prior
+               WHEN OTHER
+                   PERFORM Compare-One-Customer
+                   PERFORM Read-Today
+                   PERFORM Read-Prior
+           END-EVALUATE.
+
+       Compare-One-Customer.
+      *> This system has no physical delete - a customer is removed
+      *> from service by flipping DeleteFlag, not by removing the
+      *> record, so that is the one change this report can call a
+      *> DEL instead of a CHG.
+           IF DeleteFlag NOT = PriorDeleteFlag AND IsDeleted
+               DISPLAY "DEL  " IDNum " " FirstName " " LastName
+               ADD 1 TO WSDeleteCount
+           ELSE
+               MOVE 'N' TO WSChangedFlag
+               IF FirstName NOT = PriorFirstName
+                   OR LastName NOT = PriorLastName
+                   OR CustStatus NOT = PriorCustStatus
+                   OR DeleteFlag NOT = PriorDeleteFlag
+                   OR Street NOT = PriorStreet
+                   OR City NOT = PriorCity
+                   OR State NOT = PriorState
+                   OR Zip NOT = PriorZip
+                   OR Phone NOT = PriorPhone
+                   OR Balance NOT = PriorBalance
+                   OR MOB NOT = PriorMOB
+                   OR DOB NOT = PriorDOB
+                   OR YOB NOT = PriorYOB
+                   SET WSIsChanged TO TRUE
+               END-IF
+               IF WSIsChanged
+                   DISPLAY "CHG  " IDNum " " FirstName " " LastName
+                   ADD 1 TO WSChangeCount
+               END-IF
+           END-IF.
+
+       Read-Today.
+           READ CustomerFile
+               AT END SET WSTodayEOF TO TRUE
+           END-READ.
+
+       Read-Prior.
+           READ PriorCustomerFile
+               AT END SET WSPriorEOF TO TRUE
+           END-READ.
+
+       Refresh-Snapshot.
+           MOVE 'N' TO WSTodayEOFFlag
+           OPEN INPUT CustomerFile
+           IF WSFileStatus NOT = "00"
+               PERFORM File-Error-Abend
+           END-IF
+           OPEN OUTPUT PriorCustomerFile
+           PERFORM Read-Today
+           PERFORM Copy-One-Record UNTIL WSTodayEOF
+           CLOSE CustomerFile
+           CLOSE PriorCustomerFile.
+
+       Copy-One-Record.
+           MOVE IDNum TO PriorIDNum
+           MOVE FirstName TO PriorFirstName
+           MOVE LastName TO PriorLastName
+           MOVE CustStatus TO PriorCustStatus
+           MOVE DeleteFlag TO PriorDeleteFlag
+           MOVE Street TO PriorStreet
+           MOVE City TO PriorCity
+           MOVE State TO PriorState
+           MOVE Zip TO PriorZip
+           MOVE MOB TO PriorMOB
+           MOVE DOB TO PriorDOB
+           MOVE YOB TO PriorYOB
+           MOVE Phone TO PriorPhone
+           MOVE Balance TO PriorBalance
+           WRITE PriorRecord
+           PERFORM Read-Today.
+
+       File-Error-Abend.
+           DISPLAY "CustomerFile I/O error - status " WSFileStatus
+           CALL 'RUNLOG' USING WSProgramId, "ABEND", WSAddCount
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
