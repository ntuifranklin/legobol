@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custnoteadd.
+      *> Prompts for an IDNum and a free-text comment and appends it
+      *> to CustNotes.dat via CUSTNOTE, so customer service can log a
+      *> note without touching CustomerRecord itself.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS IDNum.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+           COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+           COPY WSCUSTREC.
+       01 WSFoundFlag                 PIC X(01) VALUE 'N'.
+           88 WSFound                  VALUE 'Y'.
+       01 WSNoteText                   PIC X(60).
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           DISPLAY "Customer ID: " WITH NO ADVANCING
+           ACCEPT IDNum
+
+           OPEN INPUT CustomerFile
+           READ CustomerFile
+               INVALID KEY MOVE 'N' TO WSFoundFlag
+               NOT INVALID KEY MOVE 'Y' TO WSFoundFlag
+           END-READ
+           CLOSE CustomerFile
+
+           IF WSFound
+               DISPLAY "Customer: " FirstName " " LastName
+               PERFORM Get-Valid-Note WITH TEST AFTER
+                   UNTIL WSNoteText NOT = SPACES
+               CALL 'CUSTNOTE' USING IDNum, WSNoteText
+               DISPLAY "Note added."
+           ELSE
+               DISPLAY "Customer " IDNum " not found - note not added."
+           END-IF
+           GOBACK.
+
+       Get-Valid-Note.
+           DISPLAY "Note: " WITH NO ADVANCING
+           ACCEPT WSNoteText
+           IF WSNoteText = SPACES
+               DISPLAY "Note cannot be blank."
+           END-IF.
