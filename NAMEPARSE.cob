@@ -0,0 +1,31 @@
+      *> Legacy "Last, First" name-parsing subroutine
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. NAMEPARSE.
+      *> Applies strings.cob's UNSTRING ... DELIMITED BY SPACE
+      *> INTO SStr3, SStr4... idiom to a single "Last, First Middle"
+      *> field the way old extracts from our prior vendor are
+      *> formatted, splitting it into separate FirstName/LastName.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WSRemainder                 PIC X(20).
+       01 WSRemainderTrim              PIC X(20).
+       01 WSMiddleName                PIC X(20).
+
+       LINKAGE SECTION.
+        01 LFullName PIC X(33).
+        01 LFirstName PIC X(15).
+        01 LLastName PIC X(15).
+
+       PROCEDURE DIVISION USING LFullName, LFirstName, LLastName.
+       NAMEPARSE-Entry.
+           MOVE SPACES TO LFirstName
+           MOVE SPACES TO LLastName
+           MOVE SPACES TO WSRemainder
+           UNSTRING LFullName DELIMITED BY ","
+               INTO LLastName, WSRemainder
+           END-UNSTRING
+           MOVE FUNCTION TRIM(WSRemainder) TO WSRemainderTrim
+           UNSTRING WSRemainderTrim DELIMITED BY SPACE
+               INTO LFirstName, WSMiddleName
+           END-UNSTRING
+           GOBACK.
