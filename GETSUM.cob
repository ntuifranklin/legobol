@@ -1,14 +1,121 @@
-       *> Sub routines example
+      *> Sub routines example
        IDENTIFICATION DIVISION.
            PROGRAM-ID. GETSUM.
            AUTHOR. Franklin Nkokam Ngongang
            DATE-WRITTEN.     nOVEMBER 14TH 2024 8:42 PM
+      *> Modification History:
+      *>   Expanded into a small arithmetic library - add, subtract,
+      *>   multiply, and percentage entry points alongside the
+      *>   original add-two-numbers entry.
+      *>   Widened LNum1/LNum2/LSum1 from single-digit PIC 9 to
+      *>   PIC 9(7)V99 so real dollar amounts can be passed in.
+      *>   Added LStatus so a result that overflows LSum1 is signaled
+      *>   back to the caller instead of silently truncating.
+      *>   Added LCallerId and a call-level audit log, so every call
+      *>   is traceable to whoever made it.
+      *>   Widened AuditRecord and added IN2= - the old 80-byte record
+      *>   was too short for a real caller ID plus the full timestamp,
+      *>   so STATUS= (the overflow flag) was getting silently cut off
+      *>   the end of every line, and LNum2 was never logged at all.
+      *>   GETPCT's USING list never binds LNum2, so Write-Audit-Record
+      *>   logging LNum2 unconditionally would deref an unbound item on
+      *>   a GETPCT-first call.  IN2= now comes from WSIn2Value, loaded
+      *>   from LPercent for GETPCT and from LNum2 for every other
+      *>   entry.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AuditFile ASSIGN TO "GetsumAudit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD AuditFile.
+       01 AuditRecord                 PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WSTimestamp                 PIC X(26).
+       01 WSOpName                    PIC X(08).
+       01 WSIn2Value                  PIC 9(7)V99.
+
        LINKAGE SECTION.
-        01 LNum1 PIC 9 VALUE 5.
-        01 LNum2 PIC 9 VALUE 4.
-        01 LSum1 PIC 99.
-       PROCEDURE DIVISION USING LNum1, LNum2, LSum1.
-           COMPUTE LSum1 = LNum1 + LNum2.
-           DISPLAY LSum1 " = " LNum1 " + " LNum2.
-       EXIT PROGRAM.
\ No newline at end of file
+        01 LNum1 PIC 9(7)V99.
+        01 LNum2 PIC 9(7)V99.
+        01 LSum1 PIC 9(7)V99.
+        01 LPercent PIC 9V99.
+        01 LStatus PIC X(01).
+            88 LOverflow VALUE 'O'.
+            88 LNormal VALUE 'N'.
+        01 LCallerId PIC X(10).
+
+       PROCEDURE DIVISION USING LNum1, LNum2, LSum1, LStatus, LCallerId.
+       GETSUM-Entry.
+           SET LNormal TO TRUE
+           COMPUTE LSum1 = LNum1 + LNum2
+               ON SIZE ERROR SET LOverflow TO TRUE
+           END-COMPUTE
+           DISPLAY LSum1 " = " LNum1 " + " LNum2
+           MOVE "GETSUM" TO WSOpName
+           PERFORM Write-Audit-Record
+           GOBACK.
+
+       ENTRY "GETDIFF" USING LNum1, LNum2, LSum1, LStatus, LCallerId.
+           SET LNormal TO TRUE
+           COMPUTE LSum1 = LNum1 - LNum2
+               ON SIZE ERROR SET LOverflow TO TRUE
+           END-COMPUTE
+           DISPLAY LSum1 " = " LNum1 " - " LNum2
+           MOVE "GETDIFF" TO WSOpName
+           PERFORM Write-Audit-Record
+           GOBACK.
+
+       ENTRY "GETPROD" USING LNum1, LNum2, LSum1, LStatus, LCallerId.
+           SET LNormal TO TRUE
+           COMPUTE LSum1 = LNum1 * LNum2
+               ON SIZE ERROR SET LOverflow TO TRUE
+           END-COMPUTE
+           DISPLAY LSum1 " = " LNum1 " * " LNum2
+           MOVE "GETPROD" TO WSOpName
+           PERFORM Write-Audit-Record
+           GOBACK.
+
+       ENTRY "GETPCT" USING LNum1, LPercent, LSum1, LStatus, LCallerId.
+           SET LNormal TO TRUE
+           COMPUTE LSum1 = LNum1 * LPercent
+               ON SIZE ERROR SET LOverflow TO TRUE
+           END-COMPUTE
+           DISPLAY LSum1 " = " LNum1 " * " LPercent
+           MOVE "GETPCT" TO WSOpName
+           PERFORM Write-Audit-Record
+           GOBACK.
+
+       Write-Audit-Record.
+           ACCEPT WSTimestamp FROM DATE YYYYMMDD
+      *>   GETPCT's USING list binds LPercent, not LNum2 - LNum2 is
+      *>   left unbound when GETPCT is the entry point, so it can
+      *>   never be referenced here.  WSIn2Value holds whichever of
+      *>   the two the active entry actually bound.
+           IF WSOpName = "GETPCT"
+               MOVE LPercent TO WSIn2Value
+           ELSE
+               MOVE LNum2 TO WSIn2Value
+           END-IF
+           MOVE SPACES TO AuditRecord
+           STRING WSOpName DELIMITED BY SPACE
+               " CALLER=" DELIMITED BY SIZE
+               LCallerId DELIMITED BY SPACE
+               " TS=" DELIMITED BY SIZE
+               WSTimestamp DELIMITED BY SIZE
+               " IN1=" DELIMITED BY SIZE
+               LNum1 DELIMITED BY SIZE
+               " IN2=" DELIMITED BY SIZE
+               WSIn2Value DELIMITED BY SIZE
+               " RESULT=" DELIMITED BY SIZE
+               LSum1 DELIMITED BY SIZE
+               " STATUS=" DELIMITED BY SIZE
+               LStatus DELIMITED BY SIZE
+               INTO AuditRecord
+           END-STRING
+           OPEN EXTEND AuditFile
+           WRITE AuditRecord
+           CLOSE AuditFile.
