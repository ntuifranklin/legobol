@@ -0,0 +1,52 @@
+      *> Before/after audit history subroutine
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. AUDITLOG.
+      *> Shared audit trail for CustomerFile adds/changes - same
+      *> OPEN EXTEND/WRITE/CLOSE-per-call shape as RUNLOG, but records
+      *> a before/after image of the record instead of a job summary,
+      *> so a customer dispute can be traced back to who changed what
+      *> and when.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AuditFile ASSIGN TO "CustAudit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AuditFile.
+       01 AuditRecord                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WSTimestamp                 PIC X(26).
+
+       LINKAGE SECTION.
+        01 LProgramId PIC X(10).
+        01 LEventType PIC X(06).
+        01 LIDNum PIC 9(05).
+        01 LBeforeImage PIC X(40).
+        01 LAfterImage PIC X(40).
+
+       PROCEDURE DIVISION USING LProgramId, LEventType, LIDNum,
+               LBeforeImage, LAfterImage.
+       AUDITLOG-Entry.
+           ACCEPT WSTimestamp FROM DATE YYYYMMDD
+           MOVE SPACES TO AuditRecord
+           STRING WSTimestamp DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               LProgramId DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               LEventType DELIMITED BY SIZE
+               " ID=" DELIMITED BY SIZE
+               LIDNum DELIMITED BY SIZE
+               " BEFORE:[" DELIMITED BY SIZE
+               LBeforeImage DELIMITED BY SIZE
+               "] AFTER:[" DELIMITED BY SIZE
+               LAfterImage DELIMITED BY SIZE
+               "]" DELIMITED BY SIZE
+               INTO AuditRecord
+           END-STRING
+           OPEN EXTEND AuditFile
+           WRITE AuditRecord
+           CLOSE AuditFile
+           GOBACK.
