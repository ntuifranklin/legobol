@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. loadfile.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS IDNum.
+           SELECT CustFeedFile ASSIGN TO "CustFeed.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       *> File Description( file Descriptor as in C)
+       FD CustomerFile.
+           COPY CUSTREC.
+
+       FD CustFeedFile.
+       01 FeedLine                    PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           COPY WSCUSTREC.
+       01 WSEOF                       PIC X(01) VALUE 'N'.
+       01 WSLoadedCount                PIC 9(05) VALUE 0.
+       01 WSRejectCount                PIC 9(05) VALUE 0.
+       01 WSStatusInput               PIC X(01).
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           OPEN I-O CustomerFile
+           OPEN INPUT CustFeedFile
+           PERFORM UNTIL WSEOF = 'Y'
+               READ CustFeedFile
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END PERFORM Load-One-Customer
+               END-READ
+           END-PERFORM
+           CLOSE CustFeedFile
+           CLOSE CustomerFile
+           DISPLAY "Customers loaded:  " WSLoadedCount
+           DISPLAY "Customers rejected: " WSRejectCount
+           GOBACK.
+
+       Load-One-Customer.
+           INITIALIZE CustomerRecord
+           UNSTRING FeedLine DELIMITED BY ","
+               INTO IDNum, FirstName, LastName, WSStatusInput,
+                   Street, City, State, Zip
+           END-UNSTRING
+           MOVE WSStatusInput TO CustStatus
+           IF NOT StatusActive AND NOT StatusInactive
+                   AND NOT StatusOnHold
+               SET StatusActive TO TRUE
+           END-IF
+           SET IsNotDeleted TO TRUE
+           WRITE CustomerRecord
+               INVALID KEY
+                   ADD 1 TO WSRejectCount
+                   DISPLAY "Rejected duplicate IDNum " IDNum
+               NOT INVALID KEY
+                   ADD 1 TO WSLoadedCount
+           END-WRITE.
