@@ -0,0 +1,68 @@
+      *> Customer record-count reconciliation
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custrecon.
+      *> Counts the records actually on Customer.dat and compares
+      *> that count to an independent control total, so a run that
+      *> dies halfway through is caught instead of waiting for
+      *> someone to notice a missing customer.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS IDNum.
+           SELECT ControlFile ASSIGN TO "CustControl.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSCtlStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       *> File Description( file Descriptor as in C)
+       FD CustomerFile.
+           COPY CUSTREC.
+
+       FD ControlFile.
+       01 ControlRecord               PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+           COPY WSCUSTREC.
+       01 WSEOF                       PIC X(01) VALUE 'N'.
+       01 WSCtlStatus                 PIC X(02).
+       01 WSControlTotal               PIC 9(07) VALUE 0.
+       01 WSActualCount                PIC 9(07) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           OPEN INPUT ControlFile
+           IF WSCtlStatus = "00"
+               READ ControlFile INTO WSControlTotal
+                   AT END MOVE 0 TO WSControlTotal
+               END-READ
+               CLOSE ControlFile
+           ELSE
+               DISPLAY "No control-total file found - counting only."
+               MOVE 0 TO WSControlTotal
+           END-IF
+
+           OPEN INPUT CustomerFile
+           PERFORM UNTIL WSEOF = 'Y'
+               READ CustomerFile
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END ADD 1 TO WSActualCount
+               END-READ
+           END-PERFORM
+           CLOSE CustomerFile
+
+           DISPLAY "Records on Customer.dat: " WSActualCount
+           DISPLAY "Control total:           " WSControlTotal
+           IF WSControlTotal > 0
+               IF WSActualCount = WSControlTotal
+                   DISPLAY "Reconciliation OK - counts match."
+               ELSE
+                   DISPLAY "RECONCILIATION MISMATCH - "
+                       "Customer.dat does not match the control total."
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF
+           GOBACK.
