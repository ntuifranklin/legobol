@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custsummary.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS IDNum.
+
+       DATA DIVISION.
+       FILE SECTION.
+       *> File Description( file Descriptor as in C)
+       FD CustomerFile.
+           COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+           COPY WSCUSTREC.
+       01 WSEOF                       PIC X(01) VALUE 'N'.
+       01 WSActiveCount                PIC 9(05) VALUE 0.
+       01 WSInactiveCount              PIC 9(05) VALUE 0.
+       01 WSOnHoldCount                PIC 9(05) VALUE 0.
+       01 WSDeletedCount               PIC 9(05) VALUE 0.
+       01 WSGrandTotal                 PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           OPEN INPUT CustomerFile
+           PERFORM UNTIL WSEOF = 'Y'
+               READ CustomerFile INTO WSCustomerRecord
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END PERFORM Tally-One-Customer
+               END-READ
+           END-PERFORM
+           CLOSE CustomerFile
+
+           DISPLAY "CUSTOMER STATUS SUMMARY"
+           DISPLAY "Active:   " WSActiveCount
+           DISPLAY "Inactive: " WSInactiveCount
+           DISPLAY "On-Hold:  " WSOnHoldCount
+           DISPLAY "Deleted:  " WSDeletedCount
+           DISPLAY "Total:    " WSGrandTotal
+           STOP RUN.
+
+       Tally-One-Customer.
+           ADD 1 TO WSGrandTotal
+           IF WSIsDeleted
+               ADD 1 TO WSDeletedCount
+           ELSE
+               EVALUATE TRUE
+                   WHEN WSStatusActive   ADD 1 TO WSActiveCount
+                   WHEN WSStatusInactive ADD 1 TO WSInactiveCount
+                   WHEN WSStatusOnHold   ADD 1 TO WSOnHoldCount
+               END-EVALUATE
+           END-IF.
