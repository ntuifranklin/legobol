@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custbreak.
+      *> A LastName-initial control break only means something if the
+      *> records arrive in LastName order.  CustomerFile is keyed and
+      *> read sequentially by IDNum, so (like custnamerpt.cob) this
+      *> sorts the file by LastName first and breaks on the sorted
+      *> feed instead of the raw IDNum-ordered one.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS IDNum.
+           SELECT SortWorkFile ASSIGN TO "CustSortWork.dat".
+
+       DATA DIVISION.
+       FILE SECTION.
+       *> File Description( file Descriptor as in C)
+       FD CustomerFile.
+           COPY CUSTREC.
+
+       SD SortWorkFile.
+           COPY SRTCUSTR.
+
+       WORKING-STORAGE SECTION.
+       01 WSEOF                       PIC X(01) VALUE 'N'.
+       01 WSFirstRecordFlag            PIC X(01) VALUE 'Y'.
+           88 WSFirstRecord            VALUE 'Y'.
+       01 WSBreakLetter                PIC X(01).
+       01 WSLetterCount                PIC 9(05) VALUE 0.
+       01 WSGrandTotal                 PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           SORT SortWorkFile ON ASCENDING KEY SortLastName
+               USING CustomerFile
+               OUTPUT PROCEDURE IS Process-Sorted-Records
+           IF NOT WSFirstRecord
+               PERFORM Print-Break
+           END-IF
+           DISPLAY "Grand Total: " WSGrandTotal
+           GOBACK.
+
+       Process-Sorted-Records.
+           PERFORM UNTIL WSEOF = 'Y'
+               RETURN SortWorkFile
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END
+                       IF NOT SortIsDeleted
+                           PERFORM Process-One-Customer
+                       END-IF
+               END-RETURN
+           END-PERFORM.
+
+       Process-One-Customer.
+           IF WSFirstRecord
+               MOVE SortLastName(1:1) TO WSBreakLetter
+               MOVE 'N' TO WSFirstRecordFlag
+           ELSE
+               IF SortLastName(1:1) NOT = WSBreakLetter
+                   PERFORM Print-Break
+                   MOVE SortLastName(1:1) TO WSBreakLetter
+               END-IF
+           END-IF
+           DISPLAY SortIDNum "  " SortFirstName "  " SortLastName
+           ADD 1 TO WSLetterCount
+           ADD 1 TO WSGrandTotal.
+
+       Print-Break.
+           DISPLAY "  -- " WSBreakLetter ": " WSLetterCount
+               " customer(s) --"
+           MOVE 0 TO WSLetterCount.
