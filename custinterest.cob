@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custinterest.
+      *> Nightly interest/late-fee batch - applies decimal_arithmetic
+      *> .cob's COMPUTE ... ROUNDED = Amount * (1.0 + Rate) pattern to
+      *> every customer's signed Balance instead of a standalone price
+      *> demo, and follows paragraphs.cob's Initialization/
+      *> Process-Records/Finalization shape.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS IDNum
+               FILE STATUS IS WSFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+           COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+           COPY WSCUSTREC.
+       01 WSEndOfJobFlag              PIC X(01) VALUE 'N'.
+           88 WSEndOfJob               VALUE 'Y'.
+           88 WSNotEndOfJob            VALUE 'N'.
+       01 WSInterestRate              PIC V999 VALUE .015.
+       01 WSProgramId                  PIC X(10) VALUE "CUSTINTRST".
+       01 WSProcessedCount             PIC 9(05) VALUE 0.
+       01 WSSkippedCount               PIC 9(05) VALUE 0.
+       01 WSFileStatus                PIC X(02).
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           PERFORM Initialization
+           PERFORM Process-Records UNTIL WSEndOfJob
+           PERFORM Finalization
+           GOBACK.
+
+       Initialization.
+           DISPLAY "Interest/Late-Fee Rate (e.g. .015) : "
+               WITH NO ADVANCING
+           ACCEPT WSInterestRate
+           CALL 'RUNLOG' USING WSProgramId, "START", WSProcessedCount
+           OPEN I-O CustomerFile
+           IF WSFileStatus NOT = "00"
+               PERFORM File-Error-Abend
+           END-IF
+           READ CustomerFile
+               AT END SET WSEndOfJob TO TRUE
+           END-READ.
+
+       Process-Records.
+           IF Balance > 0
+               COMPUTE Balance ROUNDED =
+                   Balance * (1.0 + WSInterestRate)
+               REWRITE CustomerRecord
+               END-REWRITE
+               IF WSFileStatus NOT = "00"
+                   PERFORM File-Error-Abend
+               END-IF
+               ADD 1 TO WSProcessedCount
+           ELSE
+               ADD 1 TO WSSkippedCount
+           END-IF
+           READ CustomerFile
+               AT END SET WSEndOfJob TO TRUE
+           END-READ.
+
+       Finalization.
+           CLOSE CustomerFile
+           IF WSFileStatus NOT = "00"
+               PERFORM File-Error-Abend
+           END-IF
+           DISPLAY "Interest/late-fee run complete."
+           DISPLAY "  Balances charged: " WSProcessedCount
+           DISPLAY "  Balances skipped: " WSSkippedCount
+           CALL 'RUNLOG' USING WSProgramId, "END  ", WSProcessedCount.
+
+       File-Error-Abend.
+           DISPLAY "CustomerFile I/O error - status " WSFileStatus
+           CALL 'RUNLOG' USING WSProgramId, "ABEND", WSProcessedCount
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
