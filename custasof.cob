@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custasof.
+      *> Reconstructs what a customer's record looked like as of a
+      *> given date, by scanning the CustomerHistory.dat snapshots
+      *> HISTSNAP.cob appends on every add/change and keeping the
+      *> latest one that was effective on or before the date asked
+      *> for.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HistoryFile ASSIGN TO "CustomerHistory.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD HistoryFile.
+       01 HistoryRecord.
+           02 HIDNum                  PIC 9(05).
+           02 HEffectiveDate           PIC 9(08).
+           02 HFirstName               PIC X(15).
+           02 HLastName                PIC X(15).
+           02 HCustStatus              PIC X(01).
+           02 HStreet                  PIC X(25).
+           02 HCity                    PIC X(15).
+           02 HState                   PIC X(02).
+           02 HZip                     PIC X(09).
+           02 HMOB                     PIC 99.
+           02 HDOB                     PIC 99.
+           02 HYOB                     PIC 9(04).
+           02 HPhone                   PIC 9(10).
+           02 HBalance                 PIC S9(07)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WSEOF                       PIC X(01) VALUE 'N'.
+       01 WSAskIDNum                   PIC 9(05).
+       01 WSAsOfDate                   PIC 9(08).
+       01 WSFoundFlag                  PIC X(01) VALUE 'N'.
+           88 WSFound                   VALUE 'Y'.
+       01 WSBestDate                   PIC 9(08) VALUE 0.
+       01 WSBestRecord.
+           02 WSBestFirstName          PIC X(15).
+           02 WSBestLastName           PIC X(15).
+           02 WSBestCustStatus         PIC X(01).
+           02 WSBestStreet             PIC X(25).
+           02 WSBestCity               PIC X(15).
+           02 WSBestState              PIC X(02).
+           02 WSBestZip                PIC X(09).
+           02 WSBestPhone              PIC 9(10).
+           02 WSBestBalance            PIC S9(07)V99.
+       01 WSBalanceEdit                PIC $$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           DISPLAY "Customer ID: " WITH NO ADVANCING
+           ACCEPT WSAskIDNum
+           DISPLAY "As-Of Date (YYYYMMDD): " WITH NO ADVANCING
+           ACCEPT WSAsOfDate
+
+           OPEN INPUT HistoryFile
+           PERFORM UNTIL WSEOF = 'Y'
+               READ HistoryFile
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END PERFORM Consider-One-Snapshot
+               END-READ
+           END-PERFORM
+           CLOSE HistoryFile
+
+           IF WSFound
+               MOVE WSBestBalance TO WSBalanceEdit
+               DISPLAY "Customer " WSAskIDNum " as of " WSAsOfDate ":"
+               DISPLAY "  Name:    " WSBestFirstName " "
+                   WSBestLastName
+               DISPLAY "  Status:  " WSBestCustStatus
+               DISPLAY "  Address: " WSBestStreet " " WSBestCity " "
+                   WSBestState " " WSBestZip
+               DISPLAY "  Phone:   " WSBestPhone
+               DISPLAY "  Balance: " WSBalanceEdit
+           ELSE
+               DISPLAY "No history on or before " WSAsOfDate
+                   " for customer " WSAskIDNum "."
+           END-IF
+           STOP RUN.
+
+       Consider-One-Snapshot.
+           IF HIDNum = WSAskIDNum AND HEffectiveDate <= WSAsOfDate
+                   AND HEffectiveDate >= WSBestDate
+               MOVE HEffectiveDate TO WSBestDate
+               MOVE HFirstName TO WSBestFirstName
+               MOVE HLastName TO WSBestLastName
+               MOVE HCustStatus TO WSBestCustStatus
+               MOVE HStreet TO WSBestStreet
+               MOVE HCity TO WSBestCity
+               MOVE HState TO WSBestState
+               MOVE HZip TO WSBestZip
+               MOVE HPhone TO WSBestPhone
+               MOVE HBalance TO WSBestBalance
+               MOVE 'Y' TO WSFoundFlag
+           END-IF.
