@@ -1,35 +1,57 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. writefile.
+      *> Modification History:
+      *>   Added FILE STATUS checking on CustomerFile so a full disk
+      *>   or a locked file is reported instead of failing silently
+      *>   or abending with no useful message.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CustomerFile ASSIGN TO "Customer.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS IS SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS IDNum
+               FILE STATUS IS WSFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        *> File Description( file Descriptor as in C)
        FD CustomerFile.
-       01 CustomerRecord.
-           02 IDNum                 PIC 9(5).
-           02 CustName.
-               03 FirstName         PIC X(15).
-               03 LastName          PIC X(15).
+           COPY CUSTREC.
 
        WORKING-STORAGE SECTION.
-       01 WSCustomer.
-           02 WSIDNum                 PIC 9(5).
-           02 WSCustName.
-               03 WSFirstName         PIC X(15).
-               03 WSLastName          PIC X(15).
+           COPY WSCUSTREC.
+       01 WSProgramId                 PIC X(10) VALUE "WRITEFILE".
+       01 WSRecordCount                PIC 9(07) VALUE 0.
+       01 WSFileStatus                PIC X(02).
 
        PROCEDURE DIVISION.
+       CALL 'RUNLOG' USING WSProgramId, "START", WSRecordCount.
        OPEN OUTPUT CustomerFile.
+           IF WSFileStatus NOT = "00"
+               PERFORM File-Error-Abend
+           END-IF
+           INITIALIZE CustomerRecord.
            MOVE 00001 TO IDNum.
            MOVE 'DOUG' TO FirstName.
            MOVE 'Thomas' TO LastName.
+           SET StatusActive TO TRUE.
+           SET IsNotDeleted TO TRUE.
            WRITE CustomerRecord
            END-WRITE.
+           IF WSFileStatus NOT = "00"
+               PERFORM File-Error-Abend
+           END-IF
+           ADD 1 TO WSRecordCount.
        CLOSE CustomerFile.
-       STOP RUN.
+       IF WSFileStatus NOT = "00"
+           PERFORM File-Error-Abend
+       END-IF
+       CALL 'RUNLOG' USING WSProgramId, "END  ", WSRecordCount.
+       GOBACK.
+
+       File-Error-Abend.
+           DISPLAY "CustomerFile I/O error - status " WSFileStatus
+           CALL 'RUNLOG' USING WSProgramId, "ABEND", WSRecordCount
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
