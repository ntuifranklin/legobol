@@ -0,0 +1,90 @@
+      *> Customer listing sorted by last name
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custnamerpt.
+      *> readfile.cob lists CustomerFile in physical/IDNum order since
+      *> it's keyed and read sequentially by IDNum.  This program
+      *> sorts the same file by LastName first so the listing comes
+      *> out in the order every report request actually wants.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS IDNum.
+           SELECT SortWorkFile ASSIGN TO "CustSortWork.dat".
+
+       DATA DIVISION.
+       FILE SECTION.
+       *> File Description( file Descriptor as in C)
+       FD CustomerFile.
+           COPY CUSTREC.
+
+       SD SortWorkFile.
+           COPY SRTCUSTR.
+
+       WORKING-STORAGE SECTION.
+       01 WSSortEOF                   PIC X(01) VALUE 'N'.
+       01 WSStatusWord                PIC X(08).
+
+       *> Report pagination controls
+       01 WSLinesPerPage              PIC 9(03) VALUE 60.
+       01 WSLineCount                 PIC 9(03) VALUE 0.
+       01 WSPageCount                 PIC 9(03) VALUE 0.
+       01 WSPageNumEdit                PIC ZZ9.
+
+       01 DetailLine.
+           02 DL-IDNum                PIC 9(5).
+           02 FILLER                  PIC X(03) VALUE SPACES.
+           02 DL-FirstName            PIC X(15).
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 DL-LastName             PIC X(15).
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 DL-Status               PIC X(08).
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           SORT SortWorkFile ON ASCENDING KEY SortLastName
+               USING CustomerFile
+               OUTPUT PROCEDURE IS Print-Sorted-Records
+           GOBACK.
+
+       Print-Sorted-Records.
+           PERFORM UNTIL WSSortEOF = 'Y'
+               RETURN SortWorkFile
+                   AT END MOVE 'Y' TO WSSortEOF
+                   NOT AT END
+                       IF NOT SortIsDeleted
+                           PERFORM Print-Detail-Line
+                       END-IF
+               END-RETURN
+           END-PERFORM.
+
+       Print-Detail-Line.
+           IF WSLineCount = 0 OR WSLineCount >= WSLinesPerPage
+               PERFORM Print-Headers
+           END-IF
+           EVALUATE TRUE
+               WHEN SortStatusActive    MOVE "ACTIVE"   TO WSStatusWord
+               WHEN SortStatusInactive  MOVE "INACTIVE" TO WSStatusWord
+               WHEN SortStatusOnHold    MOVE "ON-HOLD"  TO WSStatusWord
+               WHEN OTHER               MOVE "UNKNOWN"  TO WSStatusWord
+           END-EVALUATE
+           MOVE SortIDNum TO DL-IDNum
+           MOVE SortFirstName TO DL-FirstName
+           MOVE SortLastName TO DL-LastName
+           MOVE WSStatusWord TO DL-Status
+           DISPLAY DetailLine
+           ADD 1 TO WSLineCount.
+
+       Print-Headers.
+           ADD 1 TO WSPageCount
+           MOVE WSPageCount TO WSPageNumEdit
+           IF WSPageCount > 1
+               DISPLAY " "
+           END-IF
+           DISPLAY "CUSTOMER LISTING BY LAST NAME" "          PAGE "
+               WSPageNumEdit
+           DISPLAY "ID NUM   FIRST NAME       LAST NAME        STATUS"
+           DISPLAY "---------------------------------------------------"
+           MOVE 0 TO WSLineCount.
