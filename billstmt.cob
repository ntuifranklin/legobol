@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. billstmt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS IDNum
+               FILE STATUS IS WSFileStatus.
+           SELECT BalanceFile ASSIGN TO "Balances.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       *> File Description( file Descriptor as in C)
+       FD CustomerFile.
+           COPY CUSTREC.
+
+      *> Balances.dat still feeds the day's balance activity in,
+      *> same as before Balance became a real field on CustomerRecord,
+      *> but the amount it carries is now signed (positive = amount
+      *> the customer owes us, negative = credit on their account)
+      *> and posted onto CustomerRecord rather than just displayed.
+       FD BalanceFile.
+       01 BalanceRecord.
+           02 BalIDNum                PIC 9(05).
+           02 BalAmount                PIC S9(07)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+
+       WORKING-STORAGE SECTION.
+           COPY WSCUSTREC.
+       01 WSEOF                       PIC X(01) VALUE 'N'.
+       01 WSFoundFlag                 PIC X(01) VALUE 'N'.
+           88 WSFound                  VALUE 'Y'.
+
+       *> Dollar-sign/comma edit picture, same as editdataoreditpictures.cob
+       01 WSBalanceEdit               PIC $$,$$$,$$9.99.
+       01 WSAbsBalance                 PIC 9(07)V99.
+       01 WSFileStatus                PIC X(02).
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           OPEN I-O CustomerFile
+           IF WSFileStatus NOT = "00"
+               PERFORM File-Error-Abend
+           END-IF
+           OPEN INPUT BalanceFile
+           PERFORM UNTIL WSEOF = 'Y'
+               READ BalanceFile
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END PERFORM Print-One-Statement
+               END-READ
+           END-PERFORM
+           CLOSE BalanceFile
+           CLOSE CustomerFile
+           IF WSFileStatus NOT = "00"
+               PERFORM File-Error-Abend
+           END-IF
+           STOP RUN.
+
+       Print-One-Statement.
+           MOVE BalIDNum TO IDNum
+           READ CustomerFile
+               INVALID KEY MOVE 'N' TO WSFoundFlag
+               NOT INVALID KEY MOVE 'Y' TO WSFoundFlag
+           END-READ
+           IF WSFound
+               MOVE BalAmount TO Balance
+               REWRITE CustomerRecord
+               END-REWRITE
+               IF WSFileStatus NOT = "00"
+                   PERFORM File-Error-Abend
+               END-IF
+               DISPLAY "Statement for " FirstName " " LastName
+                   " (ID " IDNum ")"
+               PERFORM Display-Balance-Line
+           ELSE
+               DISPLAY "Balance record for unknown ID " BalIDNum
+                   " - record not posted."
+           END-IF.
+
+       Display-Balance-Line.
+           IF Balance > 0
+               MOVE Balance TO WSAbsBalance
+               MOVE WSAbsBalance TO WSBalanceEdit
+               DISPLAY "  Amount Due (Debit):  " WSBalanceEdit
+           ELSE
+               IF Balance < 0
+                   COMPUTE WSAbsBalance = Balance * -1
+                   MOVE WSAbsBalance TO WSBalanceEdit
+                   DISPLAY "  Credit Balance:      " WSBalanceEdit
+               ELSE
+                   MOVE 0 TO WSBalanceEdit
+                   DISPLAY "  Balance:             " WSBalanceEdit
+               END-IF
+           END-IF.
+
+       File-Error-Abend.
+           DISPLAY "CustomerFile I/O error - status " WSFileStatus
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
