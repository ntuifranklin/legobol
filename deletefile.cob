@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. deletefile.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS IDNum
+               FILE STATUS IS WSFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       *> File Description( file Descriptor as in C)
+       FD CustomerFile.
+           COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+           COPY WSCUSTREC.
+       01 WSFoundFlag                 PIC X(01) VALUE 'N'.
+           88 WSFound                  VALUE 'Y'.
+       01 WSFileStatus                PIC X(02).
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           DISPLAY "Customer ID to deactivate: " WITH NO ADVANCING
+           ACCEPT IDNum
+
+           OPEN I-O CustomerFile
+           IF WSFileStatus NOT = "00"
+               PERFORM File-Error-Abend
+           END-IF
+           READ CustomerFile
+               INVALID KEY MOVE 'N' TO WSFoundFlag
+               NOT INVALID KEY MOVE 'Y' TO WSFoundFlag
+           END-READ
+
+           IF WSFound
+               SET IsDeleted TO TRUE
+               REWRITE CustomerRecord
+               END-REWRITE
+               IF WSFileStatus NOT = "00"
+                   PERFORM File-Error-Abend
+               END-IF
+               DISPLAY "Customer " IDNum " marked deleted."
+           ELSE
+               DISPLAY "Customer " IDNum " not found - "
+                   "no change made."
+           END-IF
+           CLOSE CustomerFile
+           IF WSFileStatus NOT = "00"
+               PERFORM File-Error-Abend
+           END-IF
+           GOBACK.
+
+       File-Error-Abend.
+           DISPLAY "CustomerFile I/O error - status " WSFileStatus
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
