@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custexport.
+      *> Fixed-width extract of CustomerFile for the billing vendor's
+      *> portal upload - replaces retyping customer data there by
+      *> hand.  One output line per active CustomerFile record, in
+      *> the column layout the vendor specified.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS IDNum
+               FILE STATUS IS WSFileStatus.
+           SELECT ExtractFile ASSIGN TO "BillingExtract.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSExtractStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+           COPY CUSTREC.
+
+       FD ExtractFile.
+       01 ExtractRecord.
+           02 EX-IDNum                PIC 9(05).
+           02 FILLER                  PIC X(01) VALUE SPACES.
+           02 EX-FullName              PIC X(31).
+           02 FILLER                  PIC X(01) VALUE SPACES.
+           02 EX-Status                PIC X(01).
+           02 FILLER                  PIC X(01) VALUE SPACES.
+           02 EX-Street                PIC X(25).
+           02 FILLER                  PIC X(01) VALUE SPACES.
+           02 EX-City                  PIC X(15).
+           02 FILLER                  PIC X(01) VALUE SPACES.
+           02 EX-State                 PIC X(02).
+           02 FILLER                  PIC X(01) VALUE SPACES.
+           02 EX-Zip                   PIC X(09).
+           02 FILLER                  PIC X(01) VALUE SPACES.
+           02 EX-Phone                 PIC 9(10).
+           02 FILLER                  PIC X(01) VALUE SPACES.
+           02 EX-BalanceSign           PIC X(01).
+           02 EX-BalanceAmount         PIC 9(07)V99.
+
+       WORKING-STORAGE SECTION.
+           COPY WSCUSTREC.
+       01 WSEOF                       PIC X(01) VALUE 'N'.
+       01 WSFileStatus                PIC X(02).
+       01 WSExtractStatus              PIC X(02).
+       01 WSFullName                   PIC X(31).
+       01 WSProgramId                  PIC X(10) VALUE "CUSTEXPORT".
+       01 WSRecordCount                 PIC 9(07) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           CALL 'RUNLOG' USING WSProgramId, "START", WSRecordCount
+           OPEN INPUT CustomerFile
+           IF WSFileStatus NOT = "00"
+               PERFORM File-Error-Abend
+           END-IF
+           OPEN OUTPUT ExtractFile
+           IF WSExtractStatus NOT = "00"
+               PERFORM File-Error-Abend
+           END-IF
+           PERFORM UNTIL WSEOF = 'Y'
+               READ CustomerFile INTO WSCustomerRecord
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END
+                       IF NOT WSIsDeleted
+                           PERFORM Write-Extract-Record
+                       END-IF
+               END-READ
+               IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+                   PERFORM File-Error-Abend
+               END-IF
+           END-PERFORM
+           CLOSE CustomerFile
+           CLOSE ExtractFile
+           CALL 'RUNLOG' USING WSProgramId, "END  ", WSRecordCount
+           DISPLAY "Customer records exported: " WSRecordCount
+           GOBACK.
+
+       File-Error-Abend.
+           DISPLAY "CustomerFile/ExtractFile I/O error - status "
+               WSFileStatus " / " WSExtractStatus
+           CALL 'RUNLOG' USING WSProgramId, "ABEND", WSRecordCount
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
+
+       Write-Extract-Record.
+           CALL 'NAMEFMT' USING WSFirstName, WSLastName, WSFullName
+           MOVE WSIDNum TO EX-IDNum
+           MOVE WSFullName TO EX-FullName
+           MOVE WSCustStatus TO EX-Status
+           MOVE WSStreet TO EX-Street
+           MOVE WSCity TO EX-City
+           MOVE WSState TO EX-State
+           MOVE WSZip TO EX-Zip
+           MOVE WSPhone TO EX-Phone
+           IF WSBalance < 0
+               MOVE "-" TO EX-BalanceSign
+               COMPUTE EX-BalanceAmount = WSBalance * -1
+           ELSE
+               MOVE "+" TO EX-BalanceSign
+               MOVE WSBalance TO EX-BalanceAmount
+           END-IF
+           WRITE ExtractRecord
+           ADD 1 TO WSRecordCount.
