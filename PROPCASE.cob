@@ -0,0 +1,16 @@
+      *> Proper-case name normalization subroutine
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROPCASE.
+      *> Uses strings.cob's FUNCTION UPPER-CASE/LOWER-CASE idiom to
+      *> normalize a name field to proper case (first letter upper,
+      *> the rest lower) in place, so appendfile.cob doesn't store
+      *> "JOHN", "john", and "John" as three different customers.
+       DATA DIVISION.
+       LINKAGE SECTION.
+        01 LName PIC X(15).
+
+       PROCEDURE DIVISION USING LName.
+       PROPCASE-Entry.
+           MOVE FUNCTION LOWER-CASE(LName) TO LName
+           MOVE FUNCTION UPPER-CASE(LName(1:1)) TO LName(1:1)
+           GOBACK.
