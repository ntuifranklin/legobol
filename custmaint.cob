@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custmaint.
+      *> Unified customer maintenance menu - routes Add/Change/Delete/
+      *> Inquire to appendfile/updatefile/deletefile/custinquire so an
+      *> operator has one program to run instead of needing to know
+      *> which of the separate programs does what.
+      *> Modification History:
+      *>   Added an Add Note option routing to custnoteadd.cob.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WSChoice                    PIC 9(01).
+       01 WSExitFlag                   PIC X(01) VALUE 'N'.
+           88 WSExit                   VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           PERFORM Display-Menu WITH TEST AFTER UNTIL WSExit
+           GOBACK.
+
+       Display-Menu.
+           DISPLAY " "
+           DISPLAY "1. Add Customer"
+           DISPLAY "2. Change Customer"
+           DISPLAY "3. Delete Customer"
+           DISPLAY "4. Inquire Customer"
+           DISPLAY "5. Add Note"
+           DISPLAY "6. Exit"
+           DISPLAY "Selection: " WITH NO ADVANCING
+           ACCEPT WSChoice
+           EVALUATE WSChoice
+               WHEN 1 CALL 'appendfile'
+               WHEN 2 CALL 'updatefile'
+               WHEN 3 CALL 'deletefile'
+               WHEN 4 CALL 'custinquire'
+               WHEN 5 CALL 'custnoteadd'
+               WHEN 6 SET WSExit TO TRUE
+               WHEN OTHER DISPLAY "Invalid selection."
+           END-EVALUATE.
