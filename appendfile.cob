@@ -1,38 +1,205 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. appendfile.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS ValidCustStatus IS "A", "I", "H".
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CustomerFile ASSIGN TO "Customer.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS IS SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS IDNum
+               FILE STATUS IS WSFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        *> File Description( file Descriptor as in C)
        FD CustomerFile.
-       01 CustomerRecord.
-           02 IDNum                 PIC 9(5).
-           02 CustName.
-               03 FirstName         PIC X(15).
-               03 LastName          PIC X(15).
+           COPY CUSTREC.
 
        WORKING-STORAGE SECTION.
-       01 WSCustomer.
-           02 WSIDNum                 PIC 9(5).
-           02 WSCustName.
-               03 WSFirstName         PIC X(15).
-               03 WSLastName          PIC X(15).
+           COPY WSCUSTREC.
+       01 WSStatusInput               PIC X(01).
+       01 WSDupFlag                   PIC X(01) VALUE 'N'.
+           88 WSDupFound               VALUE 'Y'.
+       01 WSIDInput                   PIC X(05).
+       01 WSIDValidFlag               PIC X(01) VALUE 'N'.
+           88 WSIDValid                VALUE 'Y'.
+       01 WSStatusValidFlag           PIC X(01) VALUE 'N'.
+           88 WSStatusValid            VALUE 'Y'.
+       01 WSToday                     PIC 9(08).
+       01 WSTodayYYYY                  PIC 9(04).
+       01 WSAge                       PIC 9(03).
+       01 WSEligibleFlag              PIC X(01) VALUE 'N'.
+           88 WSIsEligible             VALUE 'Y'.
+       01 WSProgramId                 PIC X(10) VALUE "APPENDFILE".
+       01 WSRecordCount                PIC 9(07) VALUE 0.
+       01 WSFileStatus                PIC X(02).
+       01 WSDateValidFlag             PIC X(01) VALUE 'N'.
+           88 WSDateValid              VALUE 'Y'.
+       01 WSBirthDateNum               PIC 9(08).
+       01 WSBirthDateDisp              PIC 99/99/9999.
+       01 WSPhoneInput                PIC X(10).
+       01 WSPhoneValidFlag            PIC X(01) VALUE 'N'.
+           88 WSPhoneValid             VALUE 'Y'.
+       01 WSPhoneDisp                  PIC 999B999B9999.
+       01 WSAuditBefore                PIC X(40) VALUE SPACES.
+       01 WSAuditAfter                 PIC X(40).
 
        PROCEDURE DIVISION.
-       OPEN EXTEND CustomerFile.
-           DISPLAY "Customer ID: " WITH NO ADVANCING
-           ACCEPT IDNum
+           CALL 'RUNLOG' USING WSProgramId, "START", WSRecordCount
+           PERFORM Get-Valid-ID WITH TEST AFTER UNTIL WSIDValid
+
+           OPEN I-O CustomerFile
+           IF WSFileStatus NOT = "00"
+               PERFORM File-Error-Abend
+           END-IF
+           READ CustomerFile
+               INVALID KEY MOVE 'N' TO WSDupFlag
+               NOT INVALID KEY MOVE 'Y' TO WSDupFlag
+           END-READ
+
+           IF WSDupFound
+               DISPLAY "Customer ID " IDNum
+                   " already exists - record not added."
+           ELSE
+               PERFORM Get-First-Name WITH TEST AFTER
+                   UNTIL FirstName NOT = SPACES
+               CALL 'PROPCASE' USING FirstName
+               PERFORM Get-Last-Name WITH TEST AFTER
+                   UNTIL LastName NOT = SPACES
+               CALL 'PROPCASE' USING LastName
+               PERFORM Get-Valid-Status WITH TEST AFTER
+                   UNTIL WSStatusValid
+               MOVE WSStatusInput TO CustStatus
+               SET IsNotDeleted TO TRUE
+               MOVE 0 TO Balance
+               DISPLAY "Street: " WITH NO ADVANCING
+               ACCEPT Street
+               DISPLAY "City: " WITH NO ADVANCING
+               ACCEPT City
+               DISPLAY "State: " WITH NO ADVANCING
+               ACCEPT State
+               DISPLAY "Zip: " WITH NO ADVANCING
+               ACCEPT Zip
+               CALL 'ADDRSTD' USING Street, City, State, Zip
+               PERFORM Get-Valid-Birth-Date WITH TEST AFTER
+                   UNTIL WSDateValid
+               COMPUTE WSBirthDateNum =
+                   MOB * 1000000 + DOB * 10000 + YOB
+               MOVE WSBirthDateNum TO WSBirthDateDisp
+               DISPLAY "Date of birth recorded: " WSBirthDateDisp
+
+               PERFORM Get-Valid-Phone WITH TEST AFTER
+                   UNTIL WSPhoneValid
+               MOVE Phone TO WSPhoneDisp
+               DISPLAY "Phone number recorded: " WSPhoneDisp
+
+               ACCEPT WSToday FROM DATE YYYYMMDD
+               MOVE WSToday(1:4) TO WSTodayYYYY
+               COMPUTE WSAge = WSTodayYYYY - YOB
+               CALL 'ELIGIBLE' USING WSAge, WSEligibleFlag
+               IF NOT WSIsEligible
+                   DISPLAY "Customer is under minimum account age - "
+                       "account opened on-hold."
+                   SET StatusOnHold TO TRUE
+               END-IF
+
+               WRITE CustomerRecord
+               END-WRITE
+               IF WSFileStatus NOT = "00"
+                   PERFORM File-Error-Abend
+               END-IF
+               STRING FirstName DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   LastName DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   CustStatus DELIMITED BY SIZE
+                   INTO WSAuditAfter
+               END-STRING
+               CALL 'AUDITLOG' USING WSProgramId, "ADD   ", IDNum,
+                   WSAuditBefore, WSAuditAfter
+               CALL 'HISTSNAP' USING IDNum, FirstName, LastName,
+                   CustStatus, Street, City, State, Zip,
+                   MOB, DOB, YOB, Phone, Balance, WSToday
+               ADD 1 TO WSRecordCount
+           END-IF
+           CLOSE CustomerFile
+           IF WSFileStatus NOT = "00"
+               PERFORM File-Error-Abend
+           END-IF
+           CALL 'RUNLOG' USING WSProgramId, "END  ", WSRecordCount
+           GOBACK.
+
+       File-Error-Abend.
+           DISPLAY "CustomerFile I/O error - status " WSFileStatus
+           CALL 'RUNLOG' USING WSProgramId, "ABEND", WSRecordCount
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
+
+       Get-Valid-ID.
+           DISPLAY "Customer ID (5 digits, non-zero): "
+               WITH NO ADVANCING
+           ACCEPT WSIDInput
+           MOVE 'N' TO WSIDValidFlag
+           IF WSIDInput IS NUMERIC
+               MOVE WSIDInput TO IDNum
+               IF IDNum > 0
+                   MOVE 'Y' TO WSIDValidFlag
+               END-IF
+           END-IF
+           IF NOT WSIDValid
+               DISPLAY "Invalid ID - must be numeric and non-zero."
+           END-IF.
+
+       Get-Valid-Status.
+           DISPLAY "Status (A=Active, I=Inactive, H=On-Hold): "
+               WITH NO ADVANCING
+           ACCEPT WSStatusInput
+           IF WSStatusInput IS ValidCustStatus
+               MOVE 'Y' TO WSStatusValidFlag
+           ELSE
+               MOVE 'N' TO WSStatusValidFlag
+               DISPLAY "Invalid status code - must be A, I, or H."
+           END-IF.
+
+       Get-First-Name.
            DISPLAY "Customer First Name: " WITH NO ADVANCING
            ACCEPT FirstName
+           IF FirstName = SPACES
+               DISPLAY "First name cannot be blank."
+           END-IF.
+
+       Get-Last-Name.
            DISPLAY "Customer Last Name: " WITH NO ADVANCING
            ACCEPT LastName
-           WRITE CustomerRecord
-           END-WRITE.
-       CLOSE CustomerFile.
-       STOP RUN.
+           IF LastName = SPACES
+               DISPLAY "Last name cannot be blank."
+           END-IF.
+
+       Get-Valid-Birth-Date.
+           DISPLAY "Birth Month (MM): " WITH NO ADVANCING
+           ACCEPT MOB
+           DISPLAY "Birth Day (DD): " WITH NO ADVANCING
+           ACCEPT DOB
+           DISPLAY "Birth Year (YYYY): " WITH NO ADVANCING
+           ACCEPT YOB
+           CALL 'DATEVAL' USING MOB, DOB, WSDateValidFlag
+           IF NOT WSDateValid
+               DISPLAY "Invalid date of birth - check month/day."
+           END-IF.
+
+       Get-Valid-Phone.
+           DISPLAY "Phone Number (10 digits, no punctuation): "
+               WITH NO ADVANCING
+           ACCEPT WSPhoneInput
+           MOVE 'N' TO WSPhoneValidFlag
+           IF WSPhoneInput IS NUMERIC
+               MOVE WSPhoneInput TO Phone
+               MOVE 'Y' TO WSPhoneValidFlag
+           END-IF
+           IF NOT WSPhoneValid
+               DISPLAY "Invalid phone number - must be 10 digits."
+           END-IF.
