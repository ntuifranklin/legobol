@@ -3,6 +3,16 @@
        PROGRAM-ID. data_classification.
        AUTHOR. Franklin Ngkokam Ngongang.
        DATE-WRITTEN.November 14th, 2024 5:33 PM.
+      *> Modification History:
+      *>   Replaced the inline "IF Age > 18" vote check with a call
+      *>   to the shared ELIGIBLE subroutine, so the same minimum-age
+      *>   rule is available to the customer maintenance programs.
+      *>   Added range/non-blank checking on the Age and TestNumber
+      *>   ACCEPTs so a bad keystroke gets re-prompted instead of
+      *>   flowing straight into the classification logic.
+      *>   The later CanVoteFlag check was still hardcoding "Age > 18"
+      *>   independently of the ELIGIBLE call above it - switched it to
+      *>   reuse EligibleFlag so there is one eligibility rule.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
@@ -12,8 +22,13 @@
 
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 Age PIC 99 VALUE 0.
+       01 Age PIC 9(03) VALUE 0.
+       01 WSAgeValidFlag PIC X(01) VALUE "N".
+           88 WSAgeValid VALUE "Y".
        01 Grade PIC 99 VALUE 0.
+       01 EligibleFlag PIC X(01) VALUE "N".
+           88 IsEligible VALUE "Y".
+           88 IsNotEligible VALUE "N".
        01 Score PIC X(1) Value "B".
        01 CanVoteFlag PIC 9 VALUE 0.
            88 CanVote VALUE 1.
@@ -24,11 +39,13 @@
            88 IsEven VALUE "2", "4", "6", "8".
            88 LessThan5 VALUE "1" THRU "4".
            88 ANumber VALUE "0" THRU "9".
-       
+       01 WSTestNumValidFlag PIC X(01) VALUE "N".
+           88 WSTestNumValid VALUE "Y".
+
        PROCEDURE DIVISION.
-           DISPLAY "Enter Age: " WITH NO ADVANCING.
-           ACCEPT Age.
-           IF Age > 18 THEN
+           PERFORM Get-Valid-Age WITH TEST AFTER UNTIL WSAgeValid.
+           CALL 'ELIGIBLE' USING Age, EligibleFlag.
+           IF IsEligible THEN
                DISPLAY "You Can Vote"
            ELSE
                DISPLAY "You can't vote"
@@ -50,7 +67,7 @@
                DISPLAY "Grade is a numeric value."
            END-IF
 
-           IF Age > 18 THEN 
+           IF IsEligible THEN
                SET CanVote TO TRUE
            ELSE
                SET CantVote TO TRUE
@@ -58,8 +75,8 @@
 
            DISPLAY "Vote " CanVoteFlag
 
-           DISPLAY "Enter Single Number or X to Exit: "
-           ACCEPT TestNumber
+           PERFORM Get-Valid-Test-Number WITH TEST AFTER
+               UNTIL WSTestNumValid
            PERFORM UNTIL NOT ANumber
                EVALUATE TRUE
                    WHEN IsPrime DISPLAY "Prime"
@@ -68,8 +85,30 @@
                    WHEN LessThan5 DISPLAY "Less than 5"
                    WHEN OTHER DISPLAY "Default Action"
                 END-EVALUATE
-                ACCEPT TestNumber
+                PERFORM Get-Valid-Test-Number WITH TEST AFTER
+                    UNTIL WSTestNumValid
 
            END-PERFORM
-           
+
            STOP RUN.
+
+       Get-Valid-Age.
+           DISPLAY "Enter Age: " WITH NO ADVANCING
+           ACCEPT Age
+           MOVE "N" TO WSAgeValidFlag
+           IF Age IS NUMERIC AND Age > 0 AND Age <= 120
+               MOVE "Y" TO WSAgeValidFlag
+           ELSE
+               DISPLAY "Invalid age - must be 1-120."
+           END-IF.
+
+       Get-Valid-Test-Number.
+           DISPLAY "Enter Single Number or X to Exit: "
+               WITH NO ADVANCING
+           ACCEPT TestNumber
+           IF TestNumber = SPACE
+               MOVE "N" TO WSTestNumValidFlag
+               DISPLAY "Input cannot be blank."
+           ELSE
+               MOVE "Y" TO WSTestNumValidFlag
+           END-IF.
