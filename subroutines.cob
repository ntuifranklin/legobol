@@ -5,11 +5,17 @@
            DATE-WRITTEN.     nOVEMBER 14TH 2024 8:42 PM
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-        01 Num1 PIC 9 VALUE 5.
-        01 Num2 PIC 9 VALUE 4.
-        01 Sum1 PIC 99.
+        01 Num1 PIC 9(7)V99 VALUE 5.
+        01 Num2 PIC 9(7)V99 VALUE 4.
+        01 Sum1 PIC 9(7)V99.
+        01 SumStatus PIC X(01).
+            88 SumOverflow VALUE 'O'.
+        01 CallerId PIC X(10) VALUE "SUBROUTINE".
        PROCEDURE DIVISION.
-           CALL 'GETSUM' USING Num1, Num2 , Sum1.
+           CALL 'GETSUM' USING Num1, Num2, Sum1, SumStatus, CallerId.
            DISPLAY Num1 " + " Num2 " = " Sum1
+           IF SumOverflow
+               DISPLAY "GETSUM reported an overflow"
+           END-IF
 
            STOP RUN.
\ No newline at end of file
