@@ -0,0 +1,82 @@
+      *> Batch transaction classification
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batchclass.
+      *> Applies data_classification.cob's TestNumber 88-level
+      *> classification (IsPrime/IsOdd/IsEven/LessThan5) over every
+      *> record of an input transaction file instead of one
+      *> ACCEPT at a time from the keyboard.
+      *> Modification History:
+      *>   Classification outcomes are now also written to
+      *>   ClassResults.dat so a downstream step can consume the
+      *>   result instead of it only going to DISPLAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TransFile ASSIGN TO "Transactions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ResultFile ASSIGN TO "ClassResults.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TransFile.
+       01 TransNumber PIC X.
+           88 IsPrime VALUE "1", "3", "5", "7".
+           88 IsOdd VALUE "1", "3", "5", "7", "9".
+           88 IsEven VALUE "2", "4", "6", "8".
+           88 LessThan5 VALUE "1" THRU "4".
+           88 ANumber VALUE "0" THRU "9".
+
+       FD ResultFile.
+       01 ResultRecord.
+           02 ResultNumber             PIC X(01).
+           02 ResultAction              PIC X(16).
+
+       WORKING-STORAGE SECTION.
+       01 WSEOF                       PIC X(01) VALUE 'N'.
+       01 WSProcessedCount             PIC 9(05) VALUE 0.
+       01 WSRejectCount                PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           OPEN INPUT TransFile
+           OPEN OUTPUT ResultFile
+           PERFORM UNTIL WSEOF = 'Y'
+               READ TransFile
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END PERFORM Classify-One-Record
+               END-READ
+           END-PERFORM
+           CLOSE TransFile
+           CLOSE ResultFile
+
+           DISPLAY "Transactions classified: " WSProcessedCount
+           DISPLAY "Transactions rejected:   " WSRejectCount
+           STOP RUN.
+
+       Classify-One-Record.
+           IF NOT ANumber
+               DISPLAY "Rejected - not a digit: " TransNumber
+               ADD 1 TO WSRejectCount
+           ELSE
+               MOVE TransNumber TO ResultNumber
+               EVALUATE TRUE
+                   WHEN IsPrime
+                       DISPLAY TransNumber ": Prime"
+                       MOVE "Prime" TO ResultAction
+                   WHEN IsOdd
+                       DISPLAY TransNumber ": Odd"
+                       MOVE "Odd" TO ResultAction
+                   WHEN IsEven
+                       DISPLAY TransNumber ": Even"
+                       MOVE "Even" TO ResultAction
+                   WHEN LessThan5
+                       DISPLAY TransNumber ": Less than 5"
+                       MOVE "Less than 5" TO ResultAction
+                   WHEN OTHER
+                       DISPLAY TransNumber ": Default Action"
+                       MOVE "Default Action" TO ResultAction
+               END-EVALUATE
+               WRITE ResultRecord
+               ADD 1 TO WSProcessedCount
+           END-IF.
