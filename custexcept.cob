@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custexcept.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS IDNum.
+
+       DATA DIVISION.
+       FILE SECTION.
+       *> File Description( file Descriptor as in C)
+       FD CustomerFile.
+           COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+           COPY WSCUSTREC.
+       01 WSEOF                       PIC X(01) VALUE 'N'.
+       01 WSToday                     PIC 9(08).
+       01 WSTodayYYYY                 PIC 9(04).
+       01 WSAge                       PIC S9(03).
+       01 WSExceptionCount             PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           ACCEPT WSToday FROM DATE YYYYMMDD
+           MOVE WSToday(1:4) TO WSTodayYYYY
+           DISPLAY "CUSTOMER EXCEPTION REPORT"
+
+           OPEN INPUT CustomerFile
+           PERFORM UNTIL WSEOF = 'Y'
+               READ CustomerFile INTO WSCustomerRecord
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END
+                       IF NOT WSIsDeleted
+                           PERFORM Check-One-Customer
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CustomerFile
+
+           DISPLAY "Exceptions found: " WSExceptionCount
+           STOP RUN.
+
+       Check-One-Customer.
+           IF WSFirstName = SPACES OR WSLastName = SPACES
+               DISPLAY "ID " WSIDNum " - blank name"
+               ADD 1 TO WSExceptionCount
+           END-IF
+           IF WSYOB = 0
+               DISPLAY "ID " WSIDNum " - missing date of birth"
+               ADD 1 TO WSExceptionCount
+           ELSE
+               COMPUTE WSAge = WSTodayYYYY - WSYOB
+               IF WSAge <= 0 OR WSAge > 120
+                   DISPLAY "ID " WSIDNum " - invalid age " WSAge
+                   ADD 1 TO WSExceptionCount
+               END-IF
+           END-IF
+           IF NOT WSStatusActive AND NOT WSStatusInactive
+                   AND NOT WSStatusOnHold
+               DISPLAY "ID " WSIDNum " - invalid status code"
+               ADD 1 TO WSExceptionCount
+           END-IF.
